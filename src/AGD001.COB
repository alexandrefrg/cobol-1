@@ -0,0 +1,523 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGD001.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * AGENDAMENTO DE CONSULTAS POR MEDICO (CADAGD)          *
+      * DATA CRIACAO : 09/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO2.
+                    SELECT CADAGD ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS AG-CHAVE
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      * CADMED E ABERTO SOMENTE PARA CONSULTA - QUEM MANTEM O
+      * CADASTRO DE MEDICOS E O SMP001.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *
+       FD CADAGD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAGD.DAT".
+           COPY REGAGD.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT   PIC 9(06) VALUE ZEROS.
+       01 W-MENS   PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC X(01) VALUE SPACES.
+       01 W-OPCAO   PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 W-NOME-MED  PIC X(30) VALUE SPACES.
+       01 W-DTOK          PIC X(01) VALUE SPACES.
+       01 W-DTMSG        PIC X(40) VALUE SPACES.
+       01 W-ULTDIA         PIC 9(02) VALUE ZEROS.
+       01 W-BISSEXTO     PIC X(01) VALUE SPACES.
+       01 W-RESTO4         PIC 9(02) VALUE ZEROS.
+       01 W-RESTO100      PIC 9(02) VALUE ZEROS.
+       01 W-RESTO400      PIC 9(03) VALUE ZEROS.
+       01 W-QUOC-AUX     PIC 9(06) VALUE ZEROS.
+       01 W-DATA-HOJE    PIC 9(08) VALUE ZEROS.
+       01 W-DTCONS-COMP PIC 9(08) VALUE ZEROS.
+       01 W-NOVA-DTCONS.
+            03 W-NOVA-DIACONS   PIC 99.
+            03 W-NOVA-MESCONS PIC 99.
+            03 W-NOVA-ANOCONS PIC 9(04).
+       01 W-NOVA-HRCONS.
+            03 W-NOVA-HRHH PIC 99.
+            03 W-NOVA-HRMM PIC 99.
+       01 W-VELHA-DTCONS PIC 9(08) VALUE ZEROS.
+       01 W-VELHA-HRCONS PIC 9(04) VALUE ZEROS.
+       01 W-VELHA-PACIENTE PIC X(30) VALUE SPACES.
+       01 MENSAGEM.
+            03 MENSAGEM1   PIC X(30) VALUE SPACES.
+            03 CODIGO           PIC 9(02) VALUE ZEROS.
+       01 W-RETRY-CONT     PIC 9(02) VALUE ZEROS.
+       01 W-RETRY-MAX     PIC 9(02) VALUE 05.
+       01 W-RETRY-OK        PIC X(01) VALUE SPACES.
+       01 W-ESPERA           PIC 9(06) VALUE ZEROS.
+       01 W-REM-NOVO       PIC X(01) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  AGT001.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "                       *** AGENDA DE".
+           05  LINE 03  COLUMN 37
+               VALUE  " CONSULTAS ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "     CRM DO MEDICO   :".
+           05  LINE 06  COLUMN 40
+               VALUE  "MEDICO:".
+           05  LINE 08  COLUMN 01
+               VALUE  "     DATA CONSULTA   :".
+           05  LINE 10  COLUMN 01
+               VALUE  "     HORA CONSULTA   :".
+           05  LINE 12  COLUMN 01
+               VALUE  "     PACIENTE        :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TCRM
+               LINE 06  COLUMN 24  PIC Z99.999
+               USING  AG-CRM
+               HIGHLIGHT.
+           05  TNOMEMED
+               LINE 06  COLUMN 48  PIC X(30)
+               USING  W-NOME-MED
+               HIGHLIGHT.
+           05  TDTCONS
+               LINE 08  COLUMN 24  PIC 99.99.9999
+               USING  AG-DTCONS
+               HIGHLIGHT.
+           05  THRCONS
+               LINE 10  COLUMN 24  PIC 99.99
+               USING  AG-HRCONS
+               HIGHLIGHT.
+           05  TPACIENTE
+               LINE 12  COLUMN 24  PIC X(30)
+               USING  AG-PACIENTE
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADMED
+           IF ST-ERRO2 NOT = "00"
+                MOVE "ERRO NA ABERTURA DO CADASTRO DE MEDICOS"
+                                                        TO MENSAGEM1
+                MOVE ST-ERRO2 TO CODIGO
+                MOVE MENSAGEM  TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO ROT-FIM.
+       ABRIR-AGD.
+           OPEN I-O CADAGD
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADAGD
+                    CLOSE CADAGD
+                    GO TO ABRIR-AGD
+                ELSE
+                     MOVE "ERRO NA ABERTURA DA AGENDA = " TO MENSAGEM1
+                     MOVE ST-ERRO TO CODIGO
+                     MOVE MENSAGEM  TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE ZEROS TO AG-CRM AG-DTCONS AG-HRCONS
+           MOVE SPACES TO AG-PACIENTE W-NOME-MED W-SEL
+           MOVE "A" TO AG-STATUS.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       R0.
+           DISPLAY AGT001.
+      *--------------------[ DIGITAR CRM DO MEDICO ]-----------------
+       R1.
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADMED CADAGD
+                   GO TO ROT-FIMP.
+           IF AG-CRM = ZEROS
+                MOVE "CRM NAO PODE SER ZERO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
+           MOVE AG-CRM TO CRM
+           READ CADMED
+              INVALID KEY
+                 MOVE "MEDICO NAO CADASTRADO NO CADMED" TO W-MENS
+                 PERFORM ROT-MENS THRU ROT-MENS2
+                 GO TO R1
+              NOT INVALID KEY
+                 IF INATIVO-MED
+                      MOVE "MEDICO INATIVO - NAO PODE AGENDAR" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO R1
+                 ELSE
+                      MOVE NOME TO W-NOME-MED.
+           DISPLAY TNOMEMED.
+      *--------------------[ DIGITAR DATA DA CONSULTA ]-----------------
+       R2.
+           ACCEPT TDTCONS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+           IF AG-DTCONS = ZEROS
+                MOVE "DATA DA CONSULTA NAO PODE SER ZEROS" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+           PERFORM VALIDA-DTCONS THRU VALIDA-DTCONS-FIM
+           IF W-DTOK NOT = "S"
+                MOVE W-DTMSG TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+      *--------------------[ DIGITAR HORA DA CONSULTA ]-----------------
+       R3.
+           ACCEPT THRCONS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF AG-HRHH > 23 OR AG-HRMM > 59
+                MOVE "HORA DA CONSULTA INVALIDA" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R3.
+      *--------------------[ LER O HORARIO NA AGENDA ]-----------------
+       LER-ARQ.
+                READ CADAGD
+                IF ST-ERRO = "23"
+                     MOVE "*** HORARIO LIVRE - NOVA CONSULTA ***"
+                                                        TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                     MOVE SPACES TO W-SEL
+                ELSE
+                IF ST-ERRO = "00"
+                     IF AG-AGENDADA
+                          DISPLAY TPACIENTE
+                          MOVE "*** HORARIO JA AGENDADO ***" TO W-MENS
+                          PERFORM ROT-MENS THRU ROT-MENS2
+                          GO TO ACE-001
+                     ELSE
+                          MOVE "*** HORARIO CANCELADO ***"
+                                                    TO W-MENS
+                          PERFORM ROT-MENS THRU ROT-MENS2
+                          MOVE "N" TO W-SEL
+                ELSE
+                     MOVE "ERRO NA LEITURA DA AGENDA"   TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                     GO TO ROT-FIM.
+      *--------------------[ DIGITAR NOME DO PACIENTE ]-----------------
+       R4.
+           ACCEPT TPACIENTE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF AG-PACIENTE = SPACES
+                MOVE "PACIENTE NAO PODE FICAR EM BRANCO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R4.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** AGENDAMENTO RECUSADO PELO USUARIO ***"
+                                                        TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                MOVE ZEROS TO W-RETRY-CONT.
+       INC-WR1-TENTA.
+                MOVE "A" TO AG-STATUS
+                IF W-SEL = "N"
+                     REWRITE REGAGD
+                ELSE
+                     WRITE REGAGD.
+                IF ST-ERRO = "00"
+                      MOVE "** CONSULTA AGENDADA COM SUCESSO **"
+                                                   TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      PERFORM RETRY-94 THRU RETRY-94-FIM
+                      IF W-RETRY-OK = "S"
+                           GO TO INC-WR1-TENTA
+                      ELSE
+                           MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                             TO W-MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-INIC.
+                MOVE "ERRO NA GRAVACAO DA AGENDA" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]-----------
+      *
+      ***********************************************
+      * ROTINA DE CANCELAMENTO/REMARCACAO DE CONSULTA *
+      ***********************************************
+      *
+       ACE-001.
+                DISPLAY (23, 05)
+                  "C=CANCELAR   M=REMARCAR   ESC=VOLTAR"
+                ACCEPT (23, 45) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO ROT-INIC.
+                IF W-OPCAO NOT = "C" AND W-OPCAO NOT = "M"
+                                                     GO TO ACE-001.
+                MOVE SPACES TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                IF W-OPCAO = "M"
+                         GO TO REM-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "CANCELAR  (S/N) : ".
+                ACCEPT (23, 58) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** CONSULTA MANTIDA ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                MOVE ZEROS TO W-RETRY-CONT.
+       EXC-DL1-TENTA.
+                MOVE "C" TO AG-STATUS
+                REWRITE REGAGD
+                IF ST-ERRO = "00"
+                   MOVE "*** CONSULTA CANCELADA ***      "
+                                                   TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      PERFORM RETRY-94 THRU RETRY-94-FIM
+                      IF W-RETRY-OK = "S"
+                           GO TO EXC-DL1-TENTA
+                      ELSE
+                           MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                             TO W-MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-INIC.
+                MOVE "ERRO NO CANCELAMENTO DA CONSULTA" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *--------------------[ REMARCACAO DA CONSULTA ]-------------
+      * A CONSULTA ORIGINAL (AG-DTCONS/AG-HRCONS ATUAIS, JA LIDOS PELO
+      * LER-ARQ/ACE-001) E GUARDADA EM W-VELHA-* ANTES DE QUALQUER
+      * ALTERACAO NO BUFFER DO REGISTRO, POIS O MESMO REGISTRO E
+      * REUTILIZADO PARA LER O HORARIO DE DESTINO.
+       REM-OPC.
+                MOVE AG-DTCONS TO W-VELHA-DTCONS
+                MOVE AG-HRCONS TO W-VELHA-HRCONS
+                MOVE AG-PACIENTE TO W-VELHA-PACIENTE
+                DISPLAY (23, 05)
+                     "NOVA DATA (DDMMAAAA) : ".
+                MOVE ZEROS TO W-NOVA-DTCONS
+                ACCEPT (23, 29) W-NOVA-DTCONS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     MOVE "*** REMARCACAO CANCELADA ***" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-INIC.
+                MOVE W-NOVA-DIACONS TO AG-DIACONS
+                MOVE W-NOVA-MESCONS TO AG-MESCONS
+                MOVE W-NOVA-ANOCONS TO AG-ANOCONS
+                PERFORM VALIDA-DTCONS THRU VALIDA-DTCONS-FIM
+                IF W-DTOK NOT = "S"
+                     MOVE W-DTMSG TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-INIC.
+                DISPLAY (23, 05)
+                     "NOVA HORA (HHMM)      : ".
+                MOVE ZEROS TO W-NOVA-HRCONS
+                ACCEPT (23, 29) W-NOVA-HRCONS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     MOVE "*** REMARCACAO CANCELADA ***" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-INIC.
+                IF W-NOVA-HRHH > 23 OR W-NOVA-HRMM > 59
+                     MOVE "HORA INVALIDA - REMARCACAO CANCELADA"
+                                                         TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-INIC.
+                MOVE W-NOVA-DTCONS TO AG-DTCONS
+                MOVE W-NOVA-HRCONS TO AG-HRCONS
+       REM-CHECA.
+                READ CADAGD
+                   INVALID KEY
+                      MOVE "23" TO ST-ERRO
+                   NOT INVALID KEY
+                      IF AG-AGENDADA
+                           MOVE "*** NOVO HORARIO JA OCUPADO ***"
+                                                   TO W-MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-INIC.
+       REM-WR1.
+                MOVE "A" TO AG-STATUS
+                MOVE W-VELHA-PACIENTE TO AG-PACIENTE
+                MOVE ZEROS TO W-RETRY-CONT
+                IF ST-ERRO = "23"
+                     MOVE "S" TO W-REM-NOVO
+                ELSE
+                     MOVE "N" TO W-REM-NOVO.
+       REM-WR1-TENTA.
+                IF W-REM-NOVO = "S"
+                     WRITE REGAGD
+                ELSE
+                     REWRITE REGAGD.
+                IF ST-ERRO = "00"
+                     GO TO REM-CANCELA-ORIGINAL.
+                IF ST-ERRO = "94"
+                      PERFORM RETRY-94 THRU RETRY-94-FIM
+                      IF W-RETRY-OK = "S"
+                           GO TO REM-WR1-TENTA
+                      ELSE
+                           MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                             TO W-MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-INIC.
+                MOVE "ERRO NA GRAVACAO DA REMARCACAO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+       REM-CANCELA-ORIGINAL.
+                MOVE W-VELHA-DTCONS TO AG-DTCONS
+                MOVE W-VELHA-HRCONS TO AG-HRCONS
+                MOVE ZEROS TO W-RETRY-CONT
+                READ CADAGD
+                     NOT INVALID KEY
+                          GO TO REM-CANCELA-TENTA.
+                GO TO REM-CANCELA-FIM.
+       REM-CANCELA-TENTA.
+                MOVE "C" TO AG-STATUS
+                REWRITE REGAGD
+                IF ST-ERRO = "00"
+                     GO TO REM-CANCELA-FIM.
+                IF ST-ERRO = "94"
+                      PERFORM RETRY-94 THRU RETRY-94-FIM
+                      IF W-RETRY-OK = "S"
+                           GO TO REM-CANCELA-TENTA
+                      ELSE
+                           MOVE "HORARIO ANTIGO EM USO - CANCELE MANUAL"
+                                                             TO W-MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-INIC.
+                MOVE "ERRO AO CANCELAR O HORARIO ANTIGO - VERIFIQUE"
+                                                        TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-INIC.
+       REM-CANCELA-FIM.
+                MOVE "*** CONSULTA REMARCADA COM SUCESSO ***" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-INIC.
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) W-MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO W-MENS
+                   DISPLAY (23, 12) W-MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *--------------------[ VALIDACAO DA DATA DA CONSULTA ]------
+      * MESMA REGRA DE CALENDARIO USADA EM VALDTNASC.CPY (DIA CONTRA O
+      * TAMANHO REAL DO MES, COM ANO BISSEXTO PARA FEVEREIRO), SO QUE
+      * REJEITANDO DATA PASSADA EM VEZ DE DATA FUTURA - AQUI E UM
+      * COMPROMISSO A MARCAR, NAO UM NASCIMENTO JA OCORRIDO.
+       VALIDA-DTCONS.
+                MOVE "S" TO W-DTOK
+                IF AG-MESCONS < 1 OR AG-MESCONS > 12
+                     MOVE "DATA INVALIDA - MES INEXISTENTE" TO W-DTMSG
+                     MOVE "N" TO W-DTOK
+                     GO TO VALIDA-DTCONS-FIM.
+                MOVE 31 TO W-ULTDIA
+                IF AG-MESCONS = 4 OR AG-MESCONS = 6 OR AG-MESCONS = 9
+                                                  OR AG-MESCONS = 11
+                     MOVE 30 TO W-ULTDIA.
+                IF AG-MESCONS = 2
+                     DIVIDE AG-ANOCONS BY 4 GIVING W-QUOC-AUX
+                                         REMAINDER W-RESTO4
+                     DIVIDE AG-ANOCONS BY 100 GIVING W-QUOC-AUX
+                                           REMAINDER W-RESTO100
+                     DIVIDE AG-ANOCONS BY 400 GIVING W-QUOC-AUX
+                                           REMAINDER W-RESTO400
+                     MOVE "N" TO W-BISSEXTO
+                     IF W-RESTO4 = 0 AND W-RESTO100 NOT = 0
+                          MOVE "S" TO W-BISSEXTO.
+                     IF W-RESTO400 = 0
+                          MOVE "S" TO W-BISSEXTO.
+                     IF W-BISSEXTO = "S"
+                          MOVE 29 TO W-ULTDIA
+                     ELSE
+                          MOVE 28 TO W-ULTDIA.
+                IF AG-DIACONS < 1 OR AG-DIACONS > W-ULTDIA
+                     MOVE "DATA INVALIDA - DIA INEXISTENTE" TO W-DTMSG
+                     MOVE "N" TO W-DTOK
+                     GO TO VALIDA-DTCONS-FIM.
+                ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-DTCONS-COMP = (AG-ANOCONS * 10000)
+                                      + (AG-MESCONS * 100) + AG-DIACONS
+                IF W-DTCONS-COMP < W-DATA-HOJE
+                     MOVE "DATA DA CONSULTA NAO PODE SER PASSADA"
+                                                     TO W-DTMSG
+                     MOVE "N" TO W-DTOK.
+       VALIDA-DTCONS-FIM.
+                EXIT.
+      *--------------------[ TENTATIVA DE REGRAVACAO ]----------------
+      * MESMA LOGICA DO RETRY-94 DO SMP001 - CADAGD E COMPARTILHADO POR
+      * VARIOS TERMINAIS DE ATENDIMENTO, ENTAO UM ST-ERRO = "94" PODE
+      * SER APENAS O REGISTRO ESTAR SENDO GRAVADO POR OUTRO TERMINAL
+      * NO MOMENTO. AGUARDA UM TEMPO CRESCENTE A CADA TENTATIVA E
+      * DESISTE APOS W-RETRY-MAX TENTATIVAS.
+       RETRY-94.
+                ADD 1 TO W-RETRY-CONT
+                IF W-RETRY-CONT > W-RETRY-MAX
+                     MOVE "N" TO W-RETRY-OK
+                     GO TO RETRY-94-FIM.
+                MOVE "*** REGISTRO EM USO - AGUARDE ***" TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                COMPUTE W-ESPERA = W-RETRY-CONT * 3000
+                MOVE ZEROS TO W-CONT.
+       RETRY-94-ESPERA.
+                ADD 1 TO W-CONT
+                IF W-CONT < W-ESPERA
+                     GO TO RETRY-94-ESPERA.
+                MOVE "S" TO W-RETRY-OK.
+       RETRY-94-FIM.
+                EXIT.
+
+       ROT-FIM.
+                CLOSE CADMED CADAGD
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
