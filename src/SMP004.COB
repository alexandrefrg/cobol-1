@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP004.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * RELATORIO DE MEDICOS ATIVOS POR ESPECIALIDADE E SEXO  *
+      * DATA CRIACAO : 08/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EESPEC
+                    FILE STATUS  IS ST-ERRO2.
+                    SELECT RELESP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+           COPY ESPREG.
+      *
+       FD RELESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELESP.LST".
+       01 LINHA-REL             PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 ST-ERRO3   PIC X(02) VALUE "00".
+       01 W-FIM-CADMED   PIC X(01) VALUE "N".
+           88 FIM-CADMED             VALUE "S".
+       01 W-IDX               PIC 9(02) VALUE ZEROS.
+       01 W-TXESPEC      PIC X(20) VALUE SPACES.
+       01 W-TOT-M          PIC 9(06) VALUE ZEROS.
+       01 W-TOT-F          PIC 9(06) VALUE ZEROS.
+       01 W-TOT-GERAL   PIC 9(06) VALUE ZEROS.
+       01 W-TAB-ESPEC.
+            03 W-TAB-ESP-ITEM OCCURS 99 TIMES.
+                 05 W-TAB-QTD-M   PIC 9(05) VALUE ZEROS.
+                 05 W-TAB-QTD-F   PIC 9(05) VALUE ZEROS.
+      *
+       01 LINHA-TITULO.
+            03 FILLER          PIC X(20) VALUE SPACES.
+            03 FILLER          PIC X(38)
+                    VALUE "MEDICOS ATIVOS POR ESPECIALIDADE/SEXO".
+       01 LINHA-CABEC.
+            03 FILLER          PIC X(08) VALUE "ESPEC".
+            03 FILLER          PIC X(22) VALUE "DESCRICAO".
+            03 FILLER          PIC X(12) VALUE "MASCULINO".
+            03 FILLER          PIC X(12) VALUE "FEMININO".
+            03 FILLER          PIC X(10) VALUE "TOTAL".
+       01 LINHA-DET.
+            03 LD-ESPEC       PIC Z9.
+            03 FILLER          PIC X(06) VALUE SPACES.
+            03 LD-TXESPEC   PIC X(20).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-QTD-M       PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(07) VALUE SPACES.
+            03 LD-QTD-F        PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(05) VALUE SPACES.
+            03 LD-QTD-TOT     PIC ZZZ.ZZ9.
+       01 LINHA-RODAPE.
+            03 FILLER          PIC X(14) VALUE "TOTAL GERAL :".
+            03 FILLER          PIC X(12) VALUE "MASCULINO :".
+            03 LR-TOT-M       PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(03) VALUE SPACES.
+            03 FILLER          PIC X(10) VALUE "FEMININO :".
+            03 LR-TOT-F        PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(03) VALUE SPACES.
+            03 FILLER          PIC X(08) VALUE "TOTAL :".
+            03 LR-TOT-GERAL  PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADMED THRU LER-CADMED-FIM
+           PERFORM ACUMULA       THRU ACUMULA-FIM
+                    UNTIL FIM-CADMED
+           PERFORM IMPRIME       THRU IMPRIME-FIM
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           GOBACK.
+      *--------------------[ ABERTURA DE ARQUIVOS ]--------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADMED - ST=" ST-ERRO
+                GOBACK.
+           OPEN INPUT CADESP
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADESP - ST=" ST-ERRO2
+                GOBACK.
+           OPEN OUTPUT RELESP
+           IF ST-ERRO3 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELESP - ST=" ST-ERRO3
+                GOBACK.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO CADMED ]-------------
+       LER-CADMED.
+           READ CADMED NEXT RECORD
+                AT END MOVE "S" TO W-FIM-CADMED.
+       LER-CADMED-FIM.
+           EXIT.
+      *--------------------[ ACUMULO POR ESPECIALIDADE E SEXO ]---------
+       ACUMULA.
+           IF ATIVO-MED
+                IF SEXO = "M"
+                     ADD 1 TO W-TAB-QTD-M (ESPEC)
+                ELSE
+                     ADD 1 TO W-TAB-QTD-F (ESPEC).
+           PERFORM LER-CADMED THRU LER-CADMED-FIM.
+       ACUMULA-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DO RELATORIO ]--------------------
+       IMPRIME.
+           WRITE LINHA-REL FROM LINHA-TITULO
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           WRITE LINHA-REL FROM LINHA-CABEC
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           PERFORM IMPRIME-ESP THRU IMPRIME-ESP-FIM
+                    VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 99
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-TOT-M TO LR-TOT-M
+           MOVE W-TOT-F TO LR-TOT-F
+           MOVE W-TOT-GERAL TO LR-TOT-GERAL
+           WRITE LINHA-REL FROM LINHA-RODAPE.
+       IMPRIME-FIM.
+           EXIT.
+      *--------------------[ IMPRESSAO DE UMA ESPECIALIDADE ]-------------
+       IMPRIME-ESP.
+           IF W-TAB-QTD-M (W-IDX) = ZEROS AND
+                                  W-TAB-QTD-F (W-IDX) = ZEROS
+                GO TO IMPRIME-ESP-FIM.
+           MOVE W-IDX TO EESPEC
+           PERFORM BUSCA-ESPEC THRU BUSCA-ESPEC-FIM
+           MOVE W-IDX TO LD-ESPEC
+           MOVE W-TXESPEC TO LD-TXESPEC
+           MOVE W-TAB-QTD-M (W-IDX) TO LD-QTD-M
+           MOVE W-TAB-QTD-F (W-IDX) TO LD-QTD-F
+           COMPUTE LD-QTD-TOT = W-TAB-QTD-M (W-IDX)
+                              + W-TAB-QTD-F (W-IDX)
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD W-TAB-QTD-M (W-IDX) TO W-TOT-M
+           ADD W-TAB-QTD-F (W-IDX) TO W-TOT-F
+           ADD W-TAB-QTD-M (W-IDX) W-TAB-QTD-F (W-IDX)
+                                                  TO W-TOT-GERAL.
+       IMPRIME-ESP-FIM.
+           EXIT.
+      *--------------------[ CONSULTA A ESPECIALIDADE ]--------------------
+       BUSCA-ESPEC.
+           READ CADESP
+                INVALID KEY  MOVE "ESPEC. NAO CADASTRADA" TO W-TXESPEC
+                NOT INVALID KEY MOVE ETXESPEC TO W-TXESPEC.
+       BUSCA-ESPEC-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]--------------------------------
+       ROT-FIM.
+           DISPLAY "TOTAL GERAL DE MEDICOS ATIVOS : " W-TOT-GERAL
+           CLOSE CADMED CADESP RELESP.
+       ROT-FIM-FIM.
+           EXIT.
