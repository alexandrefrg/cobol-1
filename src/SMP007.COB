@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP007.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * RELATORIO DIARIO DE ALTERACOES DO CADASTRO DE MEDICOS *
+      * (LE A TRILHA DE AUDITORIA GRAVADA PELO SMP001)        *
+      * DATA CRIACAO : 09/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT RELLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+           COPY LOGREG.
+      *
+       FD RELLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELLOG.LST".
+       01 LINHA-REL             PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 W-FIM-CADLOG   PIC X(01) VALUE "N".
+           88 FIM-CADLOG             VALUE "S".
+       01 W-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       01 W-TXOPER           PIC X(11) VALUE SPACES.
+       01 W-TOT-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-TOT-DIA          PIC 9(06) VALUE ZEROS.
+      *
+       01 LINHA-TITULO.
+            03 FILLER          PIC X(20) VALUE SPACES.
+            03 FILLER          PIC X(40)
+                    VALUE "RELATORIO DIARIO DE ALTERACOES - CADMED".
+            03 FILLER          PIC X(06) VALUE "DATA :".
+            03 LT-DATA          PIC 9(08).
+       01 LINHA-CABEC.
+            03 FILLER          PIC X(08) VALUE "CRM".
+            03 FILLER          PIC X(12) VALUE "OPERACAO".
+            03 FILLER          PIC X(10) VALUE "DATA".
+            03 FILLER          PIC X(08) VALUE "HORA".
+            03 FILLER          PIC X(10) VALUE "TERMINAL".
+            03 FILLER          PIC X(22) VALUE "CAMPOS ALTERADOS".
+       01 LINHA-DET.
+            03 LD-CRM           PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-OPER          PIC X(11).
+            03 FILLER          PIC X(01) VALUE SPACES.
+            03 LD-DATA          PIC 9(08).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-HORA          PIC 9(06).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-TERM          PIC X(08).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-CAMPOS       PIC X(22).
+       01 LINHA-ANTES.
+            03 FILLER          PIC X(08) VALUE SPACES.
+            03 FILLER          PIC X(06) VALUE "DE   :".
+            03 LA-NOME          PIC X(30).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LA-ESPEC        PIC 99.
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LA-SEXO          PIC X(01).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LA-DTNASC       PIC 9(08).
+       01 LINHA-DEPOIS.
+            03 FILLER          PIC X(08) VALUE SPACES.
+            03 FILLER          PIC X(06) VALUE "PARA :".
+            03 LP-NOME          PIC X(30).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LP-ESPEC        PIC 99.
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LP-SEXO          PIC X(01).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LP-DTNASC       PIC 9(08).
+       01 LINHA-RODAPE.
+            03 FILLER  PIC X(28) VALUE "TOTAL DE MOVIMENTOS NO DIA:".
+            03 LR-TOT-DIA      PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADLOG THRU LER-CADLOG-FIM
+           PERFORM PROCESSA    THRU PROCESSA-FIM
+                    UNTIL FIM-CADLOG
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           GOBACK.
+      *--------------------[ ABERTURA DE ARQUIVOS ]--------------------
+       ABRIR-ARQ.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN INPUT CADLOG
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADLOG - ST=" ST-ERRO
+                GOBACK.
+           OPEN OUTPUT RELLOG
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELLOG - ST=" ST-ERRO2
+                GOBACK.
+           MOVE W-DATA-HOJE TO LT-DATA
+           WRITE LINHA-REL FROM LINHA-TITULO
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           WRITE LINHA-REL FROM LINHA-CABEC
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO CADLOG ]-------------
+       LER-CADLOG.
+           READ CADLOG
+                AT END MOVE "S" TO W-FIM-CADLOG.
+       LER-CADLOG-FIM.
+           EXIT.
+      *--------------------[ PROCESSAMENTO DE UM MOVIMENTO ]---------
+      * SO ENTRAM NO RELATORIO OS MOVIMENTOS GRAVADOS NO DIA CORRENTE -
+      * O JOB RODA UMA VEZ POR DIA, ENTAO "DESDE A ULTIMA EXECUCAO"
+      * EQUIVALE A "GRAVADOS HOJE" (VIDE TAMBEM SMP005, QUE DATA A
+      * COPIA DE SEGURANCA DO MESMO JEITO).
+       PROCESSA.
+           ADD 1 TO W-TOT-LIDOS
+           IF LG-DATA NOT = W-DATA-HOJE
+                PERFORM LER-CADLOG THRU LER-CADLOG-FIM
+                GO TO PROCESSA-FIM.
+           PERFORM TRADUZ-OPER THRU TRADUZ-OPER-FIM
+           MOVE LG-CRM      TO LD-CRM
+           MOVE W-TXOPER   TO LD-OPER
+           MOVE LG-DATA     TO LD-DATA
+           MOVE LG-HORA     TO LD-HORA
+           MOVE LG-TERMINAL TO LD-TERM
+           MOVE LG-CAMPOS  TO LD-CAMPOS
+           WRITE LINHA-REL FROM LINHA-DET
+           MOVE LG-NOME-ANT TO LA-NOME
+           MOVE LG-ESPEC-ANT TO LA-ESPEC
+           MOVE LG-SEXO-ANT TO LA-SEXO
+           MOVE LG-DTNASC-ANT TO LA-DTNASC
+           WRITE LINHA-REL FROM LINHA-ANTES
+           MOVE LG-NOME-NOVO TO LP-NOME
+           MOVE LG-ESPEC-NOVO TO LP-ESPEC
+           MOVE LG-SEXO-NOVO TO LP-SEXO
+           MOVE LG-DTNASC-NOVO TO LP-DTNASC
+           WRITE LINHA-REL FROM LINHA-DEPOIS
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOT-DIA
+           PERFORM LER-CADLOG THRU LER-CADLOG-FIM.
+       PROCESSA-FIM.
+           EXIT.
+      *--------------------[ TRADUCAO DA OPERACAO ]-------------------
+       TRADUZ-OPER.
+           IF LG-INCLUSAO       MOVE "INCLUSAO"   TO W-TXOPER
+           ELSE IF LG-ALTERACAO MOVE "ALTERACAO" TO W-TXOPER
+           ELSE IF LG-EXCLUSAO  MOVE "EXCLUSAO"   TO W-TXOPER
+           ELSE IF LG-REATIVACAO MOVE "REATIVACAO" TO W-TXOPER
+           ELSE                 MOVE "DESCONHECIDA" TO W-TXOPER.
+       TRADUZ-OPER-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]----------------------------
+       ROT-FIM.
+           MOVE W-TOT-DIA TO LR-TOT-DIA
+           WRITE LINHA-REL FROM LINHA-RODAPE
+           DISPLAY "TOTAL DE REGISTROS LIDOS DO CADLOG : " W-TOT-LIDOS
+           DISPLAY "TOTAL DE MOVIMENTOS NO DIA           : " W-TOT-DIA
+           CLOSE CADLOG RELLOG.
+       ROT-FIM-FIM.
+           EXIT.
