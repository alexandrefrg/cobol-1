@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP005.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * COPIA NOTURNA DO CADMED PARA ARQUIVO SEQUENCIAL DATADO*
+      * DATA CRIACAO : 08/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT CADBKP ASSIGN TO W-NOME-BKP
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *
+       FD CADBKP
+               LABEL RECORD IS STANDARD.
+           COPY REGMED REPLACING ==REGMED== BY ==REGMED-BKP==.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 W-FIM-CADMED   PIC X(01) VALUE "N".
+           88 FIM-CADMED             VALUE "S".
+       01 W-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       01 W-NOME-BKP    PIC X(30) VALUE SPACES.
+       01 W-TOT-COPIA   PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADMED THRU LER-CADMED-FIM
+           PERFORM COPIA           THRU COPIA-FIM
+                    UNTIL FIM-CADMED
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           GOBACK.
+      *--------------------[ MONTAGEM DO NOME DO ARQUIVO DE BACKUP ]----
+       ABRIR-ARQ.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           STRING "CADMED.BKP." DELIMITED BY SIZE
+                  W-DATA-HOJE     DELIMITED BY SIZE
+                  INTO W-NOME-BKP
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADMED - ST=" ST-ERRO
+                GOBACK.
+           OPEN OUTPUT CADBKP
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO BACKUP - ST=" ST-ERRO2
+                GOBACK.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO CADMED ]-------------
+       LER-CADMED.
+           READ CADMED NEXT RECORD
+                AT END MOVE "S" TO W-FIM-CADMED.
+       LER-CADMED-FIM.
+           EXIT.
+      *--------------------[ GRAVACAO DA COPIA DE SEGURANCA ]-----------
+       COPIA.
+           WRITE REGMED-BKP FROM REGMED
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA GRAVACAO DO BACKUP - ST=" ST-ERRO2
+                PERFORM ROT-FIM THRU ROT-FIM-FIM
+                GOBACK.
+           ADD 1 TO W-TOT-COPIA
+           PERFORM LER-CADMED THRU LER-CADMED-FIM.
+       COPIA-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]--------------------------------
+       ROT-FIM.
+           DISPLAY "ARQUIVO DE BACKUP GERADO : " W-NOME-BKP
+           DISPLAY "TOTAL DE REGISTROS COPIADOS : " W-TOT-COPIA
+           CLOSE CADMED CADBKP.
+       ROT-FIM-FIM.
+           EXIT.
