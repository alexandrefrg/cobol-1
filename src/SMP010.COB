@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP010.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * EXPORTACAO EM CSV DO CADASTRO DE MEDICOS PARA A        *
+      * INTERFACE DO SISTEMA DE FATURAMENTO (CRM/NOME/         *
+      * ESPECIALIDADE/SEXO DOS MEDICOS ATIVOS)                 *
+      * DATA CRIACAO : 09/08/2026                             *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EESPEC
+                    FILE STATUS  IS ST-ERRO2.
+                    SELECT FATCSV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+           COPY ESPREG.
+      *
+       FD FATCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FATCSV.CSV".
+       01 LINHA-CSV             PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 ST-ERRO3   PIC X(02) VALUE "00".
+       01 W-FIM-CADMED   PIC X(01) VALUE "N".
+           88 FIM-CADMED             VALUE "S".
+       01 W-TXESPEC      PIC X(20) VALUE SPACES.
+       01 W-TOTGERAL     PIC 9(06) VALUE ZEROS.
+       01 W-CRM-ED         PIC 9(06).
+      *
+       01 LINHA-CAB-CSV        PIC X(30)
+                  VALUE "CRM,NOME,ESPECIALIDADE,SEXO".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADMED THRU LER-CADMED-FIM
+           PERFORM PROCESSA    THRU PROCESSA-FIM
+                    UNTIL FIM-CADMED
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           GOBACK.
+      *--------------------[ ABERTURA DE ARQUIVOS ]--------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADMED - ST=" ST-ERRO
+                GOBACK.
+           OPEN INPUT CADESP
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADESP - ST=" ST-ERRO2
+                GOBACK.
+           OPEN OUTPUT FATCSV
+           IF ST-ERRO3 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO FATCSV - ST=" ST-ERRO3
+                GOBACK.
+           MOVE LINHA-CAB-CSV TO LINHA-CSV
+           WRITE LINHA-CSV.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO CADMED ]-------------
+       LER-CADMED.
+           READ CADMED NEXT RECORD
+                AT END MOVE "S" TO W-FIM-CADMED.
+       LER-CADMED-FIM.
+           EXIT.
+      *--------------------[ PROCESSAMENTO DE UM MEDICO ]---------------
+       PROCESSA.
+           IF INATIVO-MED
+                PERFORM LER-CADMED THRU LER-CADMED-FIM
+                GO TO PROCESSA-FIM.
+           PERFORM BUSCA-ESPEC THRU BUSCA-ESPEC-FIM
+           PERFORM MONTA-LINHA-CSV THRU MONTA-LINHA-CSV-FIM
+           WRITE LINHA-CSV
+           ADD 1 TO W-TOTGERAL
+           PERFORM LER-CADMED THRU LER-CADMED-FIM.
+       PROCESSA-FIM.
+           EXIT.
+      *--------------------[ CONSULTA A ESPECIALIDADE ]-----------------
+       BUSCA-ESPEC.
+           MOVE ESPEC TO EESPEC
+           READ CADESP
+                INVALID KEY  MOVE "ESPEC. NAO CADASTRADA" TO W-TXESPEC
+                NOT INVALID KEY MOVE ETXESPEC TO W-TXESPEC.
+       BUSCA-ESPEC-FIM.
+           EXIT.
+      *--------------------[ MONTAGEM DE UMA LINHA CSV ]----------------
+       MONTA-LINHA-CSV.
+           MOVE CRM TO W-CRM-ED
+           MOVE SPACES TO LINHA-CSV
+           STRING W-CRM-ED           DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  '"'                DELIMITED BY SIZE
+                  NOME               DELIMITED BY "  "
+                  '"'                DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  '"'                DELIMITED BY SIZE
+                  W-TXESPEC         DELIMITED BY "  "
+                  '"'                DELIMITED BY SIZE
+                  ","                DELIMITED BY SIZE
+                  SEXO               DELIMITED BY SIZE
+                  INTO LINHA-CSV.
+       MONTA-LINHA-CSV-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]-----------------------------
+       ROT-FIM.
+           DISPLAY "TOTAL DE MEDICOS EXPORTADOS : " W-TOTGERAL
+           CLOSE CADMED CADESP FATCSV.
+       ROT-FIM-FIM.
+           EXIT.
