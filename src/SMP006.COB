@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * CARGA INICIAL EM LOTE DO CADMED A PARTIR DO EXTRATO   *
+      * DE CADASTRO DO CONSELHO REGIONAL                        *
+      * DATA CRIACAO : 08/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADEXT ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEXT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CRMEXT.DAT".
+           COPY REGEXT.
+      *
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 W-FIM-CADEXT   PIC X(01) VALUE "N".
+           88 FIM-CADEXT             VALUE "S".
+       01 W-TOT-LIDOS      PIC 9(06) VALUE ZEROS.
+       01 W-TOT-CARGA     PIC 9(06) VALUE ZEROS.
+       01 W-TOT-DUPLIC   PIC 9(06) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADEXT THRU LER-CADEXT-FIM
+           PERFORM CARGA           THRU CARGA-FIM
+                    UNTIL FIM-CADEXT
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           STOP RUN.
+      *--------------------[ ABERTURA DE ARQUIVOS ]--------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADEXT
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO EXTRATO - ST=" ST-ERRO
+                STOP RUN.
+       ABRIR-ARQ-I-O.
+           OPEN I-O CADMED
+           IF ST-ERRO2 NOT = "00"
+                IF ST-ERRO2 = "30"
+                     OPEN OUTPUT CADMED
+                     CLOSE CADMED
+                     GO TO ABRIR-ARQ-I-O
+                ELSE
+                     DISPLAY "ERRO NA ABERTURA DO CADMED - ST=" ST-ERRO2
+                     STOP RUN.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO EXTRATO ]-------------
+       LER-CADEXT.
+           READ CADEXT
+                AT END MOVE "S" TO W-FIM-CADEXT.
+       LER-CADEXT-FIM.
+           EXIT.
+      *--------------------[ CARGA DE UM REGISTRO DO EXTRATO ]-----------
+       CARGA.
+           ADD 1 TO W-TOT-LIDOS
+           MOVE ZEROS TO ESPEC2 DTVALCRM
+           MOVE SPACES TO ENDERECO TELEFONE EMAIL
+           MOVE EX-CRM      TO CRM
+           MOVE EX-NOME    TO NOME
+           MOVE EX-ESPEC  TO ESPEC
+           MOVE EX-SEXO    TO SEXO
+           MOVE EX-DATANASC TO DATANASC
+           MOVE "A" TO ST-ATIVO
+           WRITE REGMED
+           IF ST-ERRO2 = "00"
+                ADD 1 TO W-TOT-CARGA
+           ELSE
+                IF ST-ERRO2 = "22"
+                     DISPLAY "CRM JA CADASTRADO - IGNORADO : " EX-CRM
+                     ADD 1 TO W-TOT-DUPLIC
+                ELSE
+                     DISPLAY "ERRO NA GRAVACAO DO CRM " EX-CRM
+                                          " - ST=" ST-ERRO2.
+           PERFORM LER-CADEXT THRU LER-CADEXT-FIM.
+       CARGA-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]--------------------------------
+       ROT-FIM.
+           DISPLAY "TOTAL DE REGISTROS LIDOS DO EXTRATO : " W-TOT-LIDOS
+           DISPLAY "TOTAL DE REGISTROS CARREGADOS        : " W-TOT-CARGA
+           DISPLAY "TOTAL DE CRM JA CADASTRADOS       : " W-TOT-DUPLIC
+           CLOSE CADEXT CADMED.
+       ROT-FIM-FIM.
+           EXIT.
