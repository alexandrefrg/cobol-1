@@ -1,37 +1,231 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGR0A.
-      *AUTOR. ANGELO LOTIERZO FILHO.
-      *******************************************
-      * MANUTENCAO DO PROGRAMA 0  *
-      *******************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                         DECIMAL-POINT IS COMMA.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 APELIDO       PIC X(12) VALUE "ANGELO".
-       01 NOME          PIC X(30) VALUE SPACES.
-       01 IDADE         PIC 9(03) VALUE ZEROS.
-
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-           DISPLAY "CADASTRO DE AMIGOS" LINE 02 COL 25.
-           DISPLAY "APELIDO  :"         LINE 06 COL 10.
-           DISPLAY "NOME     :"         LINE 08 COL 10.
-           DISPLAY "IDADE    :"         LINE 10 COL 10.
-       ROT-APELIDO.
-           ACCEPT APELIDO               LINE 06 COL 20.
-           IF APELIDO = SPACES
-               GO TO ROT-APELIDO.
-           ACCEPT  NOME                 LINE 08 COL 20.
-           ACCEPT  IDADE                LINE 10 COL 20.
-
-.          STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR0A.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * MANUTENCAO DO CADASTRO DE AMIGOS (CADAMIGOS)          *
+      * DATA CRIACAO : 08/08/2026                             *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADAMIGOS ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGOS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGOS.DAT".
+           COPY REGAMIGO.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT   PIC 9(06) VALUE ZEROS.
+       01 W-MENS   PIC X(50) VALUE SPACES.
+       01 W-SEL         PIC X(01) VALUE SPACES.
+       01 W-OPCAO   PIC X(01) VALUE SPACES.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SAMT001.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 25
+               VALUE  "*** CADASTRO DE AMIGOS ***".
+           05  LINE 06  COLUMN 10
+               VALUE  "APELIDO  :".
+           05  LINE 08  COLUMN 10
+               VALUE  "NOME     :".
+           05  LINE 10  COLUMN 10
+               VALUE  "IDADE    :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TAPELIDO
+               LINE 06  COLUMN 21  PIC X(12)
+               USING  APELIDO
+               HIGHLIGHT.
+           05  TNOME
+               LINE 08  COLUMN 21  PIC X(30)
+               USING  NOME
+               HIGHLIGHT.
+           05  TIDADE
+               LINE 10  COLUMN 21  PIC 999
+               USING  IDADE
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-ARQ.
+           OPEN I-O CADAMIGOS
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADAMIGOS
+                    CLOSE CADAMIGOS
+                    GO TO ABRIR-ARQ
+                ELSE
+                     DISPLAY "ERRO NA ABERTURA DO CADAMIGOS - ST="
+                                                             ST-ERRO
+                     STOP RUN.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE ZEROS TO IDADE.
+           MOVE SPACES TO APELIDO NOME W-SEL.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       R0.
+           DISPLAY SAMT001.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       R1.
+           ACCEPT TAPELIDO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADAMIGOS
+                   GO TO ROT-FIM.
+           IF APELIDO = SPACES
+                MOVE "APELIDO NAO PODE FICAR EM BRANCO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
+      *--------------------[ LER CAMPO  CHAVE  ]-----------------
+       LER-ARQ.
+                READ CADAMIGOS
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY SAMT001
+                      MOVE "*** AMIGO JA CADASTRADO ***" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      MOVE "I" TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO CADAMIGOS" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO ROT-FIM
+                ELSE
+                      MOVE "*** AMIGO NAO ESTA CADASTRADO ***"
+                                                        TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2.
+       R2.
+           ACCEPT TNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+           IF NOME = SPACES
+                MOVE "NOME NAO PODE FICAR EM BRANCO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+       R3.
+           ACCEPT TIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-SEL = "A"
+                    GO TO ALT-OPC.
+      *--------------------[ INCLUSAO DE NOVO REGISTRO ]----------------
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGAMIGO
+                IF ST-ERRO = "00"
+                      MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                MOVE "ERRO NA GRAVACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *--------------------[ FIM DA ROTINA DE INCLUSAO ]-----------------
+      *
+       ACE-001.
+                DISPLAY (23, 05) "N=NOVO  A=ALTERAR  E=EXCLUIR"
+                ACCEPT (23, 40) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                     AND W-OPCAO NOT = "E"
+                                                     GO TO ACE-001.
+                MOVE SPACES TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                IF W-OPCAO = "A"
+                       MOVE "A" TO W-SEL
+                       GO TO R2.
+                IF W-OPCAO = "N"
+                         GO TO ROT-INIC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADAMIGOS RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* INFORMACOES NAO ALTERADAS *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAMIGO
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO ALTERADO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) W-MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO W-MENS
+                   DISPLAY (23, 12) W-MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *--------------------[ ENCERRAMENTO ]------------------------------
+       ROT-FIM.
+                CLOSE CADAMIGOS
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
