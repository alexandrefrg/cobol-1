@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP008.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * RELATORIO DE ALERTA DE VENCIMENTO DO CRM              *
+      * LISTA OS MEDICOS ATIVOS CUJO CRM ESTA VENCIDO OU VAI  *
+      * VENCER NOS PROXIMOS 60 DIAS (CAMPO DTVALCRM DO REGMED,*
+      * CAPTURADO EM SMP001)                                  *
+      * DATA CRIACAO : 09/08/2026                             *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT RELVENC ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *
+       FD RELVENC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVENC.LST".
+       01 LINHA-REL             PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 W-FIM-CADMED   PIC X(01) VALUE "N".
+           88 FIM-CADMED             VALUE "S".
+       01 W-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       01 W-VENC-COMP     PIC 9(08) VALUE ZEROS.
+       01 W-DIAS-REST      PIC S9(05) VALUE ZEROS.
+       01 W-VENC-DDMMAA   PIC 9(08) VALUE ZEROS.
+       01 W-TXSTATUS       PIC X(10) VALUE SPACES.
+       01 W-TOT-LIDOS       PIC 9(06) VALUE ZEROS.
+       01 W-TOT-ALERTA     PIC 9(06) VALUE ZEROS.
+      *
+       01 LINHA-TITULO.
+            03 FILLER          PIC X(15) VALUE SPACES.
+            03 FILLER          PIC X(43)
+                    VALUE "ALERTA DE VENCIMENTO DO CRM - PROX. 60 DIAS".
+            03 FILLER          PIC X(06) VALUE "DATA :".
+            03 LT-DATA          PIC 9(08).
+       01 LINHA-CABEC.
+            03 FILLER          PIC X(08) VALUE "CRM".
+            03 FILLER          PIC X(32) VALUE "NOME".
+            03 FILLER          PIC X(12) VALUE "VENCIMENTO".
+            03 FILLER          PIC X(10) VALUE "DIAS".
+            03 FILLER          PIC X(10) VALUE "SITUACAO".
+       01 LINHA-DET.
+            03 LD-CRM           PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-NOME          PIC X(30).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-VENC          PIC 99.99.9999.
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-DIAS          PIC ---9.
+            03 FILLER          PIC X(04) VALUE SPACES.
+            03 LD-STATUS       PIC X(10).
+       01 LINHA-RODAPE.
+            03 FILLER  PIC X(28) VALUE "TOTAL DE ALERTAS EMITIDOS:".
+            03 LR-TOT-ALERTA   PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADMED THRU LER-CADMED-FIM
+           PERFORM PROCESSA    THRU PROCESSA-FIM
+                    UNTIL FIM-CADMED
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           GOBACK.
+      *--------------------[ ABERTURA DE ARQUIVOS ]--------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADMED - ST=" ST-ERRO
+                GOBACK.
+           OPEN OUTPUT RELVENC
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELVENC - ST=" ST-ERRO2
+                GOBACK.
+           MOVE W-DATA-HOJE TO LT-DATA
+           WRITE LINHA-REL FROM LINHA-TITULO
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           WRITE LINHA-REL FROM LINHA-CABEC
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO CADMED ]-------------
+       LER-CADMED.
+           READ CADMED NEXT RECORD
+                AT END MOVE "S" TO W-FIM-CADMED.
+       LER-CADMED-FIM.
+           EXIT.
+      *--------------------[ PROCESSAMENTO DE UM MEDICO ]---------------
+       PROCESSA.
+           ADD 1 TO W-TOT-LIDOS
+           IF INATIVO-MED OR DTVALCRM = ZEROS
+                PERFORM LER-CADMED THRU LER-CADMED-FIM
+                GO TO PROCESSA-FIM.
+           COMPUTE W-VENC-COMP = (ANOVALCRM * 10000)
+                                 + (MESVALCRM * 100) + DIAVALCRM
+           COMPUTE W-DIAS-REST =
+                FUNCTION INTEGER-OF-DATE (W-VENC-COMP)
+              - FUNCTION INTEGER-OF-DATE (W-DATA-HOJE)
+           IF W-DIAS-REST > 60
+                PERFORM LER-CADMED THRU LER-CADMED-FIM
+                GO TO PROCESSA-FIM.
+           IF W-DIAS-REST < 0
+                MOVE "VENCIDO" TO W-TXSTATUS
+           ELSE
+                MOVE "A VENCER" TO W-TXSTATUS.
+           COMPUTE W-VENC-DDMMAA = (DIAVALCRM * 1000000)
+                                 + (MESVALCRM * 10000) + ANOVALCRM
+           MOVE CRM       TO LD-CRM
+           MOVE NOME     TO LD-NOME
+           MOVE W-VENC-DDMMAA TO LD-VENC
+           MOVE W-DIAS-REST TO LD-DIAS
+           MOVE W-TXSTATUS TO LD-STATUS
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-TOT-ALERTA
+           PERFORM LER-CADMED THRU LER-CADMED-FIM.
+       PROCESSA-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]-----------------------------
+       ROT-FIM.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-TOT-ALERTA TO LR-TOT-ALERTA
+           WRITE LINHA-REL FROM LINHA-RODAPE
+           DISPLAY "TOTAL DE REGISTROS LIDOS : " W-TOT-LIDOS
+           DISPLAY "TOTAL DE ALERTAS EMITIDOS: " W-TOT-ALERTA
+           CLOSE CADMED RELVENC.
+       ROT-FIM-FIM.
+           EXIT.
