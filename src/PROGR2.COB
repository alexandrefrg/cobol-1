@@ -19,12 +19,8 @@
        WORKING-STORAGE SECTION.
        01 NOME          PIC X(30) VALUE SPACES.
        01 IDADE          PIC 9(02) VALUE ZEROS.
-       01 DATANASC.
-            03 DIANASC       PIC 99.
-            03 MESNASC     PIC 99.
-            03 ANONASC. 
-                 05 SECNASC PIC 99.
-                 05 DECNASC PIC 99.
+           COPY DATANASC.
+           COPY DTNASCWS.
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
@@ -44,6 +40,13 @@
                 MOVE ZEROS TO IDADE
                 DISPLAY (12, 28) IDADE
                 GO TO R2.
+       R3.
            ACCEPT (13, 34) DATANASC.
-           DISPLAY (15, 20) SECNASC.
-           STOP RUN.
\ No newline at end of file
+           PERFORM VALIDA-DTNASC THRU VALIDA-DTNASC-FIM
+           IF W-DTNASC-OK NOT = "S"
+                DISPLAY (14, 20) W-DTNASC-MSG
+                GO TO R3.
+           DISPLAY (15, 20) ANONASC.
+           STOP RUN.
+      *-----------------------------------------------------------------
+           COPY VALDTNASC.
