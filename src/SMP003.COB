@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP003.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * RELACAO DE MEDICOS CADASTRADOS (LISTAGEM P/ RECEPCAO) *
+      * DATA CRIACAO : 08/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS SEQUENTIAL
+                    RECORD KEY   IS CRM
+                    FILE STATUS  IS ST-ERRO.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EESPEC
+                    FILE STATUS  IS ST-ERRO2.
+                    SELECT RELMED ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY REGMED.
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+           COPY ESPREG.
+      *
+       FD RELMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMED.LST".
+       01 LINHA-REL             PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 ST-ERRO3   PIC X(02) VALUE "00".
+       01 W-FIM-CADMED   PIC X(01) VALUE "N".
+           88 FIM-CADMED             VALUE "S".
+       01 W-LINPAG        PIC 9(02) VALUE ZEROS.
+       01 W-QTDPAG       PIC 9(03) VALUE ZEROS.
+       01 W-PAGINA        PIC 9(04) VALUE ZEROS.
+       01 W-TXESPEC      PIC X(20) VALUE SPACES.
+       01 W-TOTGERAL     PIC 9(06) VALUE ZEROS.
+      *
+       01 LINHA-TITULO.
+            03 FILLER          PIC X(30) VALUE SPACES.
+            03 FILLER          PIC X(30)
+                    VALUE "RELACAO DE MEDICOS CADASTRADOS".
+            03 FILLER          PIC X(08) VALUE "PAGINA :".
+            03 LT-PAGINA      PIC ZZZ9.
+       01 LINHA-CABEC.
+            03 FILLER          PIC X(08) VALUE "CRM".
+            03 FILLER          PIC X(32) VALUE "NOME".
+            03 FILLER          PIC X(22) VALUE "ESPECIALIDADE".
+            03 FILLER          PIC X(06) VALUE "SEXO".
+       01 LINHA-DET.
+            03 LD-CRM           PIC ZZZ.ZZ9.
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-NOME        PIC X(30).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-ESPEC       PIC X(20).
+            03 FILLER          PIC X(02) VALUE SPACES.
+            03 LD-SEXO        PIC X(09).
+       01 LINHA-RODAPE.
+            03 FILLER          PIC X(20) VALUE "TOTAL DE MEDICOS NA".
+            03 FILLER          PIC X(10) VALUE " PAGINA :".
+            03 LR-QTDPAG      PIC ZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQ    THRU ABRIR-ARQ-FIM
+           PERFORM LER-CADMED THRU LER-CADMED-FIM
+           PERFORM PROCESSA    THRU PROCESSA-FIM
+                    UNTIL FIM-CADMED
+           PERFORM ROT-FIM        THRU ROT-FIM-FIM
+           GOBACK.
+      *--------------------[ ABERTURA DE ARQUIVOS ]--------------------
+       ABRIR-ARQ.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADMED - ST=" ST-ERRO
+                GOBACK.
+           OPEN INPUT CADESP
+           IF ST-ERRO2 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO CADESP - ST=" ST-ERRO2
+                GOBACK.
+           OPEN OUTPUT RELMED
+           IF ST-ERRO3 NOT = "00"
+                DISPLAY "ERRO NA ABERTURA DO RELMED - ST=" ST-ERRO3
+                GOBACK.
+       ABRIR-ARQ-FIM.
+           EXIT.
+      *--------------------[ LEITURA SEQUENCIAL DO CADMED ]-------------
+       LER-CADMED.
+           READ CADMED NEXT RECORD
+                AT END MOVE "S" TO W-FIM-CADMED.
+       LER-CADMED-FIM.
+           EXIT.
+      *--------------------[ PROCESSAMENTO DE UM MEDICO ]---------------
+       PROCESSA.
+           IF INATIVO-MED
+                PERFORM LER-CADMED THRU LER-CADMED-FIM
+                GO TO PROCESSA-FIM.
+           IF W-LINPAG = ZEROS
+                PERFORM NOVA-PAGINA THRU NOVA-PAGINA-FIM.
+           PERFORM BUSCA-ESPEC THRU BUSCA-ESPEC-FIM
+           MOVE CRM         TO LD-CRM
+           MOVE NOME       TO LD-NOME
+           MOVE W-TXESPEC TO LD-ESPEC
+           IF SEXO = "M"
+                MOVE "MASCULINO" TO LD-SEXO
+           ELSE
+                MOVE "FEMININO "  TO LD-SEXO.
+           WRITE LINHA-REL FROM LINHA-DET
+           ADD 1 TO W-LINPAG
+           ADD 1 TO W-QTDPAG
+           ADD 1 TO W-TOTGERAL
+           IF W-LINPAG >= 40
+                PERFORM RODAPE-PAG THRU RODAPE-PAG-FIM.
+           PERFORM LER-CADMED THRU LER-CADMED-FIM.
+       PROCESSA-FIM.
+           EXIT.
+      *--------------------[ QUEBRA DE PAGINA ]--------------------------
+       NOVA-PAGINA.
+           ADD 1 TO W-PAGINA
+           MOVE ZEROS TO W-QTDPAG
+           MOVE W-PAGINA TO LT-PAGINA
+           WRITE LINHA-REL FROM LINHA-TITULO
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           WRITE LINHA-REL FROM LINHA-CABEC
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       NOVA-PAGINA-FIM.
+           EXIT.
+      *--------------------[ RODAPE DE FIM DE PAGINA ]--------------------
+       RODAPE-PAG.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-QTDPAG TO LR-QTDPAG
+           WRITE LINHA-REL FROM LINHA-RODAPE
+           MOVE ZEROS TO W-LINPAG.
+       RODAPE-PAG-FIM.
+           EXIT.
+      *--------------------[ CONSULTA A ESPECIALIDADE ]--------------------
+       BUSCA-ESPEC.
+           MOVE ESPEC TO EESPEC
+           READ CADESP
+                INVALID KEY  MOVE "ESPEC. NAO CADASTRADA" TO W-TXESPEC
+                NOT INVALID KEY MOVE ETXESPEC TO W-TXESPEC.
+       BUSCA-ESPEC-FIM.
+           EXIT.
+      *--------------------[ ENCERRAMENTO ]--------------------------------
+       ROT-FIM.
+           IF W-LINPAG > ZEROS
+                PERFORM RODAPE-PAG THRU RODAPE-PAG-FIM.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           DISPLAY "TOTAL GERAL DE MEDICOS : " W-TOTGERAL
+           CLOSE CADMED CADESP RELMED.
+       ROT-FIM-FIM.
+           EXIT.
