@@ -20,6 +20,17 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOME
                                                       WITH DUPLICATES.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EESPEC
+                    FILE STATUS  IS ST-ERRO2.
+                    SELECT CADLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+                    SELECT CRACHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -27,15 +38,31 @@
        FD CADMED
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMED.DAT".
-       01 REGMED.
-            03 CRM            PIC 9(06).
-            03 NOME         PIC X(30).
-            03 ESPEC       PIC 9(02).
-            03 SEXO         PIC X(01).
-            03 DATANASC.
-                05 DIANASC         PIC 99.
-                05 MESNASC       PIC 99.
-                05 ANONASC       PIC 9(04).
+           COPY REGMED.
+      *
+      * TABELA DE ESPECIALIDADES - MANTIDA PELO SMP002, LIDA AQUI
+      * SOMENTE PARA CONSULTA (VIDE PARAGRAFO R3A)
+      *
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+           COPY ESPREG.
+      *
+      * TRILHA DE AUDITORIA - UM REGISTRO POR INCLUSAO/ALTERACAO/
+      * EXCLUSAO/REATIVACAO GRAVADA COM SUCESSO (VIDE GRAVA-LOG)
+      *
+       FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+           COPY LOGREG.
+      *
+      * CRACHA FUNCIONAL IMPRESSO SOB DEMANDA A PARTIR DO ACE-001
+      * (VIDE PARAGRAFO PRINT-CRACHA) - UM CARTAO POR IMPRESSAO
+      *
+       FD CRACHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CRACHA.LST".
+       01 LINHA-CRACHA          PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,9 +72,95 @@
        01 W-SEL         PIC X(01) VALUE SPACES.
        01 W-OPCAO   PIC X(01) VALUE SPACES.
        01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2   PIC X(02) VALUE "00".
+       01 ST-ERRO4   PIC X(02) VALUE "00".
+       01 ST-ERRO5   PIC X(02) VALUE "00".
        01 W-ACT         PIC 9(02) VALUE ZEROS.
        01 TXSEXO      PIC X(12) VALUE SPACES.
        01 TXESPEC    PIC X(20) VALUE SPACES.
+       01 TXESPEC2  PIC X(20) VALUE SPACES.
+       01 W-TERM        PIC X(08) VALUE SPACES.
+       01 W-NOME-ANT   PIC X(30) VALUE SPACES.
+       01 W-ESPEC-ANT PIC 9(02) VALUE ZEROS.
+       01 W-SEXO-ANT   PIC X(01) VALUE SPACES.
+       01 W-DTNASC-ANT PIC 9(08) VALUE ZEROS.
+       01 W-SALVA-CRM      PIC 9(06) VALUE ZEROS.
+       01 W-SALVA-ESPEC   PIC 9(02) VALUE ZEROS.
+       01 W-SALVA-SEXO    PIC X(01) VALUE SPACES.
+       01 W-SALVA-DTNASC PIC 9(08) VALUE ZEROS.
+       01 W-SALVA-STAT     PIC X(01) VALUE SPACES.
+       01 W-SALVA-ESPEC2   PIC 9(02) VALUE ZEROS.
+       01 W-SALVA-ENDER    PIC X(40) VALUE SPACES.
+       01 W-SALVA-FONE     PIC X(15) VALUE SPACES.
+       01 W-SALVA-EMAIL    PIC X(30) VALUE SPACES.
+       01 W-SALVA-DTVALCRM PIC X(08) VALUE SPACES.
+       01 W-CRM-OK           PIC X(01) VALUE SPACES.
+       01 W-CRM-BASE       PIC 9(05) VALUE ZEROS.
+       01 W-CRM-VERIF     PIC 9(01) VALUE ZEROS.
+       01 W-CRM-TEMP     PIC 9(05) VALUE ZEROS.
+       01 W-CRM-D1          PIC 9(01) VALUE ZEROS.
+       01 W-CRM-D2          PIC 9(01) VALUE ZEROS.
+       01 W-CRM-D3          PIC 9(01) VALUE ZEROS.
+       01 W-CRM-D4          PIC 9(01) VALUE ZEROS.
+       01 W-CRM-D5          PIC 9(01) VALUE ZEROS.
+       01 W-CRM-SOMA      PIC 9(03) VALUE ZEROS.
+       01 W-CRM-QUOC      PIC 9(03) VALUE ZEROS.
+       01 W-CRM-RESTO     PIC 9(02) VALUE ZEROS.
+       01 W-CRM-DIGVER   PIC 9(01) VALUE ZEROS.
+           COPY DTNASCWS.
+       01 W-RETRY-CONT     PIC 9(02) VALUE ZEROS.
+       01 W-RETRY-MAX     PIC 9(02) VALUE 05.
+       01 W-RETRY-OK        PIC X(01) VALUE SPACES.
+       01 W-ESPERA           PIC 9(06) VALUE ZEROS.
+       01 W-CONT-ARROBA     PIC 9(02) VALUE ZEROS.
+       01 W-PREFIXO           PIC X(30) VALUE SPACES.
+       01 W-PREFIXO-LEN    PIC 9(02) VALUE ZEROS.
+       01 W-I                       PIC 9(02) VALUE ZEROS.
+       01 W-FIM-BROWSE      PIC X(01) VALUE "N".
+            88 FIM-BROWSE               VALUE "S".
+       01 W-BROWSE-LIN       PIC 9(02) VALUE ZEROS.
+       01 W-BROWSE-LINSCR PIC 9(02) VALUE ZEROS.
+       01 W-BROWSE-CRM     PIC 9(06) VALUE ZEROS.
+       01 BL-CRM                 PIC ZZZ.ZZ9.
+       01 BL-NOME               PIC X(30).
+       01 BL-STATUS             PIC X(10) VALUE SPACES.
+       01 W-POPUP-LIN         PIC 9(02) VALUE ZEROS.
+       01 W-POPUP-LINSCR   PIC 9(02) VALUE ZEROS.
+       01 W-POPUP-TECLA     PIC X(01) VALUE SPACES.
+       01 W-NOME-LEN          PIC 9(02) VALUE ZEROS.
+       01 W-NOME-REPETIDO PIC X(01) VALUE "N".
+       01 W-BARRA-CRM        PIC 9(06).
+       01 W-BARRA-COD        PIC X(60) VALUE SPACES.
+       01 W-BARRA-POS        PIC 9(02) VALUE ZEROS.
+       01 W-BARRA-DIGITO   PIC 9(01) VALUE ZEROS.
+       01 W-BARRA-QTD       PIC 9(02) VALUE ZEROS.
+       01 W-BARRA-J           PIC 9(02) VALUE ZEROS.
+       01 LINHA-CR-BORDA.
+            03 FILLER PIC X(40) VALUE ALL "-".
+       01 LINHA-CR-TIT.
+            03 FILLER PIC X(08) VALUE SPACES.
+            03 FILLER PIC X(28) VALUE "CARTEIRA FUNCIONAL - MEDICO".
+       01 LINHA-CR-CRM.
+            03 FILLER  PIC X(06) VALUE "CRM : ".
+            03 CR-CRM  PIC ZZZ.ZZ9.
+       01 LINHA-CR-NOME.
+            03 FILLER  PIC X(07) VALUE "NOME: ".
+            03 CR-NOME PIC X(30).
+       01 LINHA-CR-ESPEC.
+            03 FILLER  PIC X(13) VALUE "ESPECIALID.: ".
+            03 CR-ESPEC PIC X(20).
+       01 LINHA-CR-BARRA.
+            03 FILLER  PIC X(10) VALUE SPACES.
+            03 CR-BARRA PIC X(60).
+       01 W-DTVAL-OK      PIC X(01) VALUE SPACES.
+       01 W-DTVAL-MSG   PIC X(40) VALUE SPACES.
+       01 W-DTVAL-COMP  PIC 9(08) VALUE ZEROS.
+       01 W-FONE-MASC     PIC X(16) VALUE SPACES.
+       01 W-FONE-LEN        PIC 9(02) VALUE ZEROS.
+       01 MSG-DUP.
+            03 FILLER          PIC X(38)
+                    VALUE "JA EXISTE MEDICO COM ESTE NOME - CRM ".
+            03 MSGDUP-CRM  PIC 9(06).
        01 MENSAGEM.
             03 MENSAGEM1   PIC X(30) VALUE SPACES.
             03 CODIGO           PIC 9(02) VALUE ZEROS.
@@ -63,13 +176,25 @@
                VALUE  "     CRM             :".
            05  LINE 08  COLUMN 01 
                VALUE  "     NOME            :".
-           05  LINE 10  COLUMN 01 
+           05  LINE 10  COLUMN 01
                VALUE  "     ESPECIALIDADE   :".
+           05  LINE 10  COLUMN 50
+               VALUE  "ESP.2:".
            05  LINE 12  COLUMN 01 
                VALUE  "     SEXO            :".
-           05  LINE 14  COLUMN 01 
+           05  LINE 14  COLUMN 01
                VALUE  "     DATA NASCIMENTO :".
-           05  LINE 23  COLUMN 01 
+           05  LINE 16  COLUMN 01
+               VALUE  "     ENDERECO        :".
+           05  LINE 18  COLUMN 01
+               VALUE  "     TELEFONE        :".
+           05  LINE 19  COLUMN 01
+               VALUE  "     EMAIL           :".
+           05  LINE 20  COLUMN 01
+               VALUE  "     (F3 = PROCURAR POR NOME)".
+           05  LINE 21  COLUMN 01
+               VALUE  "     VALIDADE CRM    :".
+           05  LINE 23  COLUMN 01
                VALUE  " MENSAGEM :".
            05  TCRM
                LINE 06  COLUMN 24  PIC Z99.999
@@ -86,6 +211,13 @@
                LINE 10  COLUMN 27  PIC X(20)
                USING  TXESPEC
                HIGHLIGHT.
+           05  TESPEC2
+               LINE 10  COLUMN 57  PIC 99
+               USING  ESPEC2.
+           05  TTXESPC2
+               LINE 10  COLUMN 60  PIC X(20)
+               USING  TXESPEC2
+               HIGHLIGHT.
            05  TSEXO
                LINE 12  COLUMN 24  PIC X(01)
                USING  SEXO.
@@ -97,6 +229,27 @@
                LINE 14  COLUMN 24  PIC 99.99.9999
                USING  DATANASC
                HIGHLIGHT.
+           05  TENDER
+               LINE 16  COLUMN 24  PIC X(40)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  TFONE
+               LINE 18  COLUMN 24  PIC X(15)
+               USING  TELEFONE
+               HIGHLIGHT.
+           05  LINE 18  COLUMN 41
+               VALUE  "FORMATADO:".
+           05  TFONEM
+               LINE 18  COLUMN 52  PIC X(16)
+               USING  W-FONE-MASC.
+           05  TEMAIL
+               LINE 19  COLUMN 24  PIC X(30)
+               USING  EMAIL
+               HIGHLIGHT.
+           05  TVALCRM
+               LINE 21  COLUMN 24  PIC 99.99.9999
+               USING  DTVALCRM
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -109,16 +262,47 @@
                     CLOSE CADMED
                     GO TO ABRIR-ARQ
                 ELSE
-                     MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1 
+                     MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
                      MOVE ST-ERRO TO CODIGO
                      MOVE MENSAGEM  TO W-MENS
                      PERFORM ROT-MENS THRU ROT-MENS2
                     GO TO ROT-FIM.
+       ABRIR-ESP.
+           OPEN INPUT CADESP
+           IF ST-ERRO2 NOT = "00"
+                IF ST-ERRO2 = "30"
+                    OPEN OUTPUT CADESP
+                    CLOSE CADESP
+                    GO TO ABRIR-ESP
+                ELSE
+                     MOVE "ERRO NA ABERTURA ARQ.ESPECIALID." TO MENSAGEM1
+                     MOVE ST-ERRO2 TO CODIGO
+                     MOVE MENSAGEM  TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+       ABRIR-LOG.
+           OPEN EXTEND CADLOG
+           IF ST-ERRO4 NOT = "00"
+                    OPEN OUTPUT CADLOG
+                    CLOSE CADLOG
+                    OPEN EXTEND CADLOG.
+           ACCEPT W-TERM FROM ENVIRONMENT "LOGNAME"
+           IF W-TERM = SPACES
+                    MOVE "DESKTOP1" TO W-TERM.
+       ABRIR-CRACHA.
+           OPEN EXTEND CRACHA
+           IF ST-ERRO5 NOT = "00"
+                    OPEN OUTPUT CRACHA
+                    CLOSE CRACHA
+                    OPEN EXTEND CRACHA.
       *--------------------[ INICIALIAR VARIAVEIS ]-----------------
        ROT-INIC.
-           MOVE 0 TO CRM DATANASC ESPEC DIANASC
-                               MESNASC ANONASC.
-           MOVE SPACES TO NOME SEXO TXSEXO TXESPEC.
+           MOVE 0 TO CRM DATANASC ESPEC ESPEC2 DIANASC
+                               MESNASC ANONASC DTVALCRM
+                               DIAVALCRM MESVALCRM ANOVALCRM.
+           MOVE SPACES TO NOME SEXO TXSEXO TXESPEC TXESPEC2 ENDERECO
+                               TELEFONE EMAIL W-SEL W-FONE-MASC.
+           MOVE "A" TO ST-ATIVO.
       *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
        R0.
            DISPLAY SMT001.
@@ -127,21 +311,35 @@
            ACCEPT TCRM
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   CLOSE CADMED
                    GO TO ROT-FIM.
+           IF W-ACT = 03
+                   GO TO BROWSE-PREFIXO.
            IF CRM = ZEROS
                 MOVE "CRM NAO PODE SER ZERO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
                 GO TO R1.
+           PERFORM VALIDA-CRM THRU VALIDA-CRM-FIM
+           IF W-CRM-OK NOT = "S"
+                MOVE "CRM INVALIDO - DIGITO VERIFICADOR NAO CONFERE"
+                                                        TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
       *--------------------[ LER CAMPO  CHAVE  ]-----------------
        LER-ARQ. 
                 READ CADMED
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
+                      MOVE NOME     TO W-NOME-ANT
+                      MOVE ESPEC   TO W-ESPEC-ANT
+                      MOVE SEXO    TO W-SEXO-ANT
+                      MOVE DATANASC TO W-DTNASC-ANT
                       PERFORM R3A
                       PERFORM R4A
+                      PERFORM R9A-SE-PREENCHIDO
+                      PERFORM FORMATA-FONE THRU FORMATA-FONE-FIM
                       DISPLAY SMT001
                       MOVE "*** MEDICO JA CADASTRAD0 ***" TO W-MENS
+                      PERFORM MSG-INATIVO THRU MSG-INATIVO-FIM
                       PERFORM ROT-MENS THRU ROT-MENS2
                       MOVE "I" TO W-SEL
                       GO TO ACE-001
@@ -157,26 +355,40 @@
            ACCEPT TNOME.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R1.
+                IF W-SEL = "A"
+                     MOVE "CRM NAO PODE SER ALTERADO" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                     GO TO R2
+                ELSE
+                     GO TO R1.
            IF NOME = SPACES
                 MOVE "NOME NAO PODE FICAR EM BRANCO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS2
                 GO TO R2.
+           IF NOME IS NUMERIC
+                MOVE "NOME NAO PODE SER SOMENTE NUMEROS" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+           PERFORM VALIDA-NOME-REPETIDO THRU VALIDA-NOME-REPETIDO-FIM
+           IF W-NOME-REPETIDO = "S"
+                MOVE "NOME INVALIDO - CARACTER REPETIDO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
        R3.
            ACCEPT TESPEC.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R2.
        R3A.
-              IF ESPEC = 01  MOVE "CLINICA MEDICA" TO TXESPEC
-                 ELSE
-                   IF ESPEC = 02  MOVE "UROLOGIA " TO TXESPEC 
-                       ELSE
-                       IF ESPEC = 03  MOVE "GINICOLOGIA " TO TXESPEC
-                         ELSE
-                           MOVE "ESPECIALIDADE NAO EXISTE" TO W-MENS
-                            PERFORM ROT-MENS THRU ROT-MENS2
-                            GO TO R3.
+           MOVE ESPEC TO EESPEC
+           READ CADESP
+              INVALID KEY
+                 MOVE "ESPECIALIDADE NAO EXISTE" TO W-MENS
+                 PERFORM ROT-MENS THRU ROT-MENS2
+                 PERFORM POPUP-ESPEC THRU POPUP-ESPEC-FIM
+                 GO TO R3
+              NOT INVALID KEY
+                 MOVE ETXESPEC TO TXESPEC.
            DISPLAY TTXESPC.
        R4.
            ACCEPT TSEXO
@@ -186,11 +398,12 @@
          R4A.
            IF SEXO = "M"    MOVE "MASCULINO" TO TXSEXO
            ELSE
-              IF SEXO = "F"  MOVE "FEMENINO " TO TXSEXO 
+              IF SEXO = "F"  MOVE "FEMENINO " TO TXSEXO
                      ELSE
                         MOVE "SEXO  => M = MASCULINO    F=FEMENINO"
                                                              TO W-MENS
                         PERFORM ROT-MENS THRU ROT-MENS2
+                        PERFORM POPUP-SEXO THRU POPUP-SEXO-FIM
                        GO TO R4.
            DISPLAY TTXSEXO.
        R5.
@@ -202,10 +415,65 @@
                         MOVE "DATA NASC. NAO PODE SER ZEROS" TO W-MENS
                         PERFORM ROT-MENS THRU ROT-MENS2
                         GO TO R5.
-           IF W-SEL = "A" 
+           PERFORM VALIDA-DTNASC THRU VALIDA-DTNASC-FIM
+           IF W-DTNASC-OK NOT = "S"
+                        MOVE W-DTNASC-MSG TO W-MENS
+                        PERFORM ROT-MENS THRU ROT-MENS2
+                        GO TO R5.
+       R6.
+           ACCEPT TENDER
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+       R7.
+           ACCEPT TFONE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+           PERFORM FORMATA-FONE THRU FORMATA-FONE-FIM
+           DISPLAY TFONEM.
+       R8.
+           ACCEPT TEMAIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+           IF EMAIL NOT = SPACES
+                MOVE ZEROS TO W-CONT-ARROBA
+                INSPECT EMAIL TALLYING W-CONT-ARROBA FOR ALL "@"
+                IF W-CONT-ARROBA = ZEROS
+                     MOVE "EMAIL INVALIDO - FALTA O CARACTER @"
+                                                          TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                     GO TO R8.
+       R8A.
+           ACCEPT TVALCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8.
+           IF DTVALCRM NOT = ZEROS
+                PERFORM VALIDA-DTVAL THRU VALIDA-DTVAL-FIM
+                IF W-DTVAL-OK NOT = "S"
+                     MOVE W-DTVAL-MSG TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                     GO TO R8A.
+       R9.
+           ACCEPT TESPEC2
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R8A.
+           IF ESPEC2 = ZEROS
+                   GO TO R9B.
+       R9A-SE-PREENCHIDO.
+           IF ESPEC2 NOT = ZEROS
+                PERFORM R9A THRU R9A-FIM.
+       R9B.
+           IF W-SEL = "A"
                     GO TO ALT-OPC.
+           PERFORM CHECA-DUPNOME THRU CHECA-DUPNOME-FIM.
 
        INC-OPC.
+                DISPLAY (01, 01) ERASE
+                DISPLAY SMT001
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "GRAVAR (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
@@ -220,11 +488,31 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE ZEROS TO W-RETRY-CONT.
+       INC-WR1-TENTA.
                 WRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO LG-OPER
+                      MOVE SPACES TO LG-NOME-ANT LG-SEXO-ANT
+                      MOVE ZEROS TO LG-ESPEC-ANT LG-DTNASC-ANT
+                      MOVE NOME TO LG-NOME-NOVO
+                      MOVE ESPEC TO LG-ESPEC-NOVO
+                      MOVE SEXO TO LG-SEXO-NOVO
+                      MOVE DATANASC TO LG-DTNASC-NOVO
+                      MOVE "NOME,ESPEC,SEXO,DTNASC" TO LG-CAMPOS
+                      PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                       MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                      PERFORM RETRY-94 THRU RETRY-94-FIM
+                      IF W-RETRY-OK = "S"
+                           GO TO INC-WR1-TENTA
+                      ELSE
+                           MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                             TO W-MENS
+                           PERFORM ROT-MENS THRU ROT-MENS-FIM
+                           GO TO ROT-INIC.
                 IF ST-ERRO = "22"
                       MOVE "*** NOTA JA EXISTENTE ***       " TO W-MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -241,11 +529,13 @@
       *****************************************
       *
        ACE-001.
-                DISPLAY (23, 13)
-                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                DISPLAY (23, 02)
+                  "N=NOVO A=ALTERAR E=EXCLUIR R=REATIVAR C=CRACHA"
                 ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                                   AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                     AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "R"
+                     AND W-OPCAO NOT = "C"
+                                                     GO TO ACE-001.
                 MOVE SPACES TO W-MENS
                 DISPLAY (23, 12) W-MENS
                 IF W-OPCAO = "A"
@@ -253,6 +543,62 @@
                        GO TO R2.
                 IF W-OPCAO  = "N"
                          GO TO ROT-INIC.
+                IF W-OPCAO = "R"
+                         GO TO REATIVAR-OPC.
+                IF W-OPCAO = "C"
+                         PERFORM PRINT-CRACHA THRU PRINT-CRACHA-FIM
+                         GO TO ACE-001.
+      *--------------------[ IMPRESSAO DO CRACHA FUNCIONAL ]---------------
+       PRINT-CRACHA.
+                PERFORM BARRA-CRM THRU BARRA-CRM-FIM
+                MOVE CRM TO CR-CRM
+                MOVE NOME TO CR-NOME
+                MOVE TXESPEC TO CR-ESPEC
+                MOVE W-BARRA-COD TO CR-BARRA
+                WRITE LINHA-CRACHA FROM LINHA-CR-BORDA
+                WRITE LINHA-CRACHA FROM LINHA-CR-TIT
+                WRITE LINHA-CRACHA FROM LINHA-CR-BORDA
+                WRITE LINHA-CRACHA FROM LINHA-CR-CRM
+                WRITE LINHA-CRACHA FROM LINHA-CR-NOME
+                WRITE LINHA-CRACHA FROM LINHA-CR-ESPEC
+                MOVE SPACES TO LINHA-CRACHA
+                WRITE LINHA-CRACHA
+                WRITE LINHA-CRACHA FROM LINHA-CR-BARRA
+                WRITE LINHA-CRACHA FROM LINHA-CR-BORDA
+                MOVE SPACES TO LINHA-CRACHA
+                WRITE LINHA-CRACHA
+                MOVE "*** CRACHA IMPRESSO ***             " TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       PRINT-CRACHA-FIM.
+                EXIT.
+      *--------------------[ CODIGO DE BARRAS (VISUAL) DO CRM ]------------
+      * REPRESENTACAO SIMPLES DE CODIGO DE BARRAS PARA IMPRESSAO EM
+      * IMPRESSORA COMUM (SEM FONTE DE BARRAS) - CADA DIGITO DO CRM
+      * VIRA UM GRUPO DE BARRAS "|" COM QUANTIDADE = DIGITO + 1.
+       BARRA-CRM.
+                MOVE SPACES TO W-BARRA-COD
+                MOVE CRM TO W-BARRA-CRM
+                MOVE 1 TO W-I
+                MOVE 1 TO W-BARRA-POS.
+       BARRA-CRM-LOOP.
+                IF W-I > 6
+                     GO TO BARRA-CRM-FIM.
+                MOVE W-BARRA-CRM (W-I:1) TO W-BARRA-DIGITO
+                COMPUTE W-BARRA-QTD = W-BARRA-DIGITO + 1
+                MOVE 1 TO W-BARRA-J.
+       BARRA-CRM-BARLOOP.
+                IF W-BARRA-J > W-BARRA-QTD
+                     GO TO BARRA-CRM-BARFIM.
+                MOVE "|" TO W-BARRA-COD (W-BARRA-POS:1)
+                ADD 1 TO W-BARRA-POS
+                ADD 1 TO W-BARRA-J
+                GO TO BARRA-CRM-BARLOOP.
+       BARRA-CRM-BARFIM.
+                ADD 1 TO W-BARRA-POS
+                ADD 1 TO W-I
+                GO TO BARRA-CRM-LOOP.
+       BARRA-CRM-FIM.
+                EXIT.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -266,11 +612,32 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE CADMED RECORD
+                MOVE "I" TO ST-ATIVO
+                MOVE ZEROS TO W-RETRY-CONT.
+       EXC-DL1-TENTA.
+                REWRITE REGMED
                 IF ST-ERRO = "00"
+                   MOVE "E" TO LG-OPER
+                   MOVE NOME TO LG-NOME-ANT
+                   MOVE ESPEC TO LG-ESPEC-ANT
+                   MOVE SEXO TO LG-SEXO-ANT
+                   MOVE DATANASC TO LG-DTNASC-ANT
+                   MOVE SPACES TO LG-NOME-NOVO LG-SEXO-NOVO
+                   MOVE ZEROS TO LG-ESPEC-NOVO LG-DTNASC-NOVO
+                   MOVE "REGISTRO INATIVADO" TO LG-CAMPOS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   PERFORM RETRY-94 THRU RETRY-94-FIM
+                   IF W-RETRY-OK = "S"
+                        GO TO EXC-DL1-TENTA
+                   ELSE
+                        MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                          TO W-MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-INIC.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -289,14 +656,84 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE ZEROS TO W-RETRY-CONT.
+       ALT-RW1-TENTA.
                 REWRITE REGMED
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO LG-OPER
+                   MOVE W-NOME-ANT TO LG-NOME-ANT
+                   MOVE W-ESPEC-ANT TO LG-ESPEC-ANT
+                   MOVE W-SEXO-ANT TO LG-SEXO-ANT
+                   MOVE W-DTNASC-ANT TO LG-DTNASC-ANT
+                   MOVE NOME TO LG-NOME-NOVO
+                   MOVE ESPEC TO LG-ESPEC-NOVO
+                   MOVE SEXO TO LG-SEXO-NOVO
+                   MOVE DATANASC TO LG-DTNASC-NOVO
+                   MOVE "NOME,ESPEC,SEXO,DTNASC" TO LG-CAMPOS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   PERFORM RETRY-94 THRU RETRY-94-FIM
+                   IF W-RETRY-OK = "S"
+                        GO TO ALT-RW1-TENTA
+                   ELSE
+                        MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                          TO W-MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-INIC.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO MEDICO" TO W-MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *--------------------[ REATIVACAO DE MEDICO INATIVO ]----------------
+       REATIVAR-OPC.
+                IF ATIVO-MED
+                     MOVE "*** MEDICO JA ESTA ATIVO ***" TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-INIC.
+                DISPLAY (23, 40) "REATIVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO REATIVADO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REATIVAR-OPC.
+       REATIVAR-RW1.
+                MOVE "A" TO ST-ATIVO
+                MOVE ZEROS TO W-RETRY-CONT.
+       REATIVAR-RW1-TENTA.
+                REWRITE REGMED
+                IF ST-ERRO = "00"
+                   MOVE "R" TO LG-OPER
+                   MOVE NOME TO LG-NOME-ANT
+                   MOVE ESPEC TO LG-ESPEC-ANT
+                   MOVE SEXO TO LG-SEXO-ANT
+                   MOVE DATANASC TO LG-DTNASC-ANT
+                   MOVE NOME TO LG-NOME-NOVO
+                   MOVE ESPEC TO LG-ESPEC-NOVO
+                   MOVE SEXO TO LG-SEXO-NOVO
+                   MOVE DATANASC TO LG-DTNASC-NOVO
+                   MOVE "REGISTRO REATIVADO" TO LG-CAMPOS
+                   PERFORM GRAVA-LOG THRU GRAVA-LOG-FIM
+                   MOVE "*** REGISTRO REATIVADO ***          " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF ST-ERRO = "94"
+                   PERFORM RETRY-94 THRU RETRY-94-FIM
+                   IF W-RETRY-OK = "S"
+                        GO TO REATIVAR-RW1-TENTA
+                   ELSE
+                        MOVE "*** REGISTRO EM USO - TENTE DEPOIS ***"
+                                                          TO W-MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO ROT-INIC.
+                MOVE "ERRO NA REATIVACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
       *--------------------[ ROTINA DE MENSAGEM ]--------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
@@ -311,8 +748,378 @@
                    DISPLAY (23, 12) W-MENS.
        ROT-MENS-FIM.
                 EXIT.
+      *--------------------[ MENSAGEM DE MEDICO INATIVO ]-----------------
+       MSG-INATIVO.
+                IF INATIVO-MED
+                   MOVE "*** MEDICO JA CADASTRADO - INATIVO ***"
+                                                        TO W-MENS.
+       MSG-INATIVO-FIM.
+                EXIT.
+      *--------------------[ POPUP DE ESPECIALIDADES CADASTRADAS ]---------
+       POPUP-ESPEC.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (03, 05) "*** ESPECIALIDADES CADASTRADAS ***"
+                DISPLAY (05, 01) "CODIGO   DESCRICAO"
+                MOVE ZEROS TO EESPEC
+                MOVE ZEROS TO W-POPUP-LIN
+                START CADESP KEY IS NOT LESS THAN EESPEC
+                     INVALID KEY
+                        DISPLAY (07, 05)
+                           "NENHUMA ESPECIALIDADE CADASTRADA"
+                        GO TO POPUP-ESPEC-ESPERA.
+                MOVE "N" TO W-FIM-BROWSE.
+       POPUP-ESPEC-LISTA.
+                IF FIM-BROWSE OR W-POPUP-LIN = 15
+                     GO TO POPUP-ESPEC-ESPERA.
+                READ CADESP NEXT RECORD
+                     AT END MOVE "S" TO W-FIM-BROWSE
+                             GO TO POPUP-ESPEC-LISTA.
+                ADD 1 TO W-POPUP-LIN
+                COMPUTE W-POPUP-LINSCR = W-POPUP-LIN + 6
+                DISPLAY (W-POPUP-LINSCR, 01) EESPEC
+                DISPLAY (W-POPUP-LINSCR, 12) ETXESPEC
+                GO TO POPUP-ESPEC-LISTA.
+       POPUP-ESPEC-ESPERA.
+                DISPLAY (22, 05) "TECLE ENTER PARA CONTINUAR"
+                ACCEPT  (22, 33) W-POPUP-TECLA
+                DISPLAY (01, 01) ERASE
+                DISPLAY SMT001.
+       POPUP-ESPEC-FIM.
+                EXIT.
+      *--------------------[ POPUP DE VALORES VALIDOS PARA SEXO ]----------
+       POPUP-SEXO.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (03, 05) "*** VALORES VALIDOS PARA SEXO ***"
+                DISPLAY (05, 05) "M = MASCULINO"
+                DISPLAY (06, 05) "F = FEMENINO"
+                DISPLAY (08, 05) "TECLE ENTER PARA CONTINUAR"
+                ACCEPT  (08, 33) W-POPUP-TECLA
+                DISPLAY (01, 01) ERASE
+                DISPLAY SMT001.
+       POPUP-SEXO-FIM.
+                EXIT.
+      *--------------------[ CONSULTA A ESPECIALIDADE SECUNDARIA ]---------
+       R9A.
+           MOVE ESPEC2 TO EESPEC
+           READ CADESP
+              INVALID KEY
+                 MOVE "ESPECIALIDADE SECUNDARIA NAO EXISTE" TO W-MENS
+                 PERFORM ROT-MENS THRU ROT-MENS2
+                 PERFORM POPUP-ESPEC THRU POPUP-ESPEC-FIM
+                 GO TO R9
+              NOT INVALID KEY
+                 MOVE ETXESPEC TO TXESPEC2.
+           DISPLAY TTXESPC2.
+       R9A-FIM.
+           EXIT.
+      *--------------------[ VALIDACAO DO DIGITO VERIFICADOR DO CRM ]------
+      * O CONSELHO REGIONAL EMITE O CRM COM O DIGITO VERIFICADOR NA
+      * ULTIMA POSICAO, CALCULADO EM MODULO 11 SOBRE OS 5 DIGITOS
+      * ANTERIORES COM PESOS 6,5,4,3,2.
+       VALIDA-CRM.
+                DIVIDE CRM BY 10 GIVING W-CRM-BASE
+                                        REMAINDER W-CRM-VERIF
+                MOVE W-CRM-BASE TO W-CRM-TEMP
+                DIVIDE W-CRM-TEMP BY 10 GIVING W-CRM-TEMP
+                                        REMAINDER W-CRM-D1
+                DIVIDE W-CRM-TEMP BY 10 GIVING W-CRM-TEMP
+                                        REMAINDER W-CRM-D2
+                DIVIDE W-CRM-TEMP BY 10 GIVING W-CRM-TEMP
+                                        REMAINDER W-CRM-D3
+                DIVIDE W-CRM-TEMP BY 10 GIVING W-CRM-TEMP
+                                        REMAINDER W-CRM-D4
+                MOVE W-CRM-TEMP TO W-CRM-D5
+                COMPUTE W-CRM-SOMA = (W-CRM-D1 * 2) + (W-CRM-D2 * 3)
+                                   + (W-CRM-D3 * 4) + (W-CRM-D4 * 5)
+                                   + (W-CRM-D5 * 6)
+                DIVIDE W-CRM-SOMA BY 11 GIVING W-CRM-QUOC
+                                        REMAINDER W-CRM-RESTO
+                IF W-CRM-RESTO < 2
+                     MOVE 0 TO W-CRM-DIGVER
+                ELSE
+                     COMPUTE W-CRM-DIGVER = 11 - W-CRM-RESTO.
+                IF W-CRM-DIGVER = W-CRM-VERIF
+                     MOVE "S" TO W-CRM-OK
+                ELSE
+                     MOVE "N" TO W-CRM-OK.
+       VALIDA-CRM-FIM.
+                EXIT.
+           COPY VALDTNASC.
+      *--------------------[ VALIDACAO DA VALIDADE DO CRM ]-----------------
+      * MESMO CALCULO DE CALENDARIO DA VALIDA-DTNASC (REUTILIZA OS
+      * CAMPOS DE TRABALHO DO COPY DTNASCWS), MAS REJEITA DATA PASSADA
+      * EM VEZ DE FUTURA - A VALIDADE DO CRM TEM QUE SER UMA DATA QUE
+      * AINDA NAO VENCEU (VIDE TAMBEM VALIDA-DTCONS EM AGD001, MESMA
+      * IDEIA PARA A DATA DE CONSULTA).
+       VALIDA-DTVAL.
+                MOVE "S" TO W-DTVAL-OK
+                IF MESVALCRM < 1 OR MESVALCRM > 12
+                     MOVE "VALIDADE CRM INVALIDA - MES INEXISTENTE"
+                                                     TO W-DTVAL-MSG
+                     MOVE "N" TO W-DTVAL-OK
+                     GO TO VALIDA-DTVAL-FIM.
+                MOVE 31 TO W-ULTDIA
+                IF MESVALCRM = 4 OR MESVALCRM = 6 OR MESVALCRM = 9
+                                                OR MESVALCRM = 11
+                     MOVE 30 TO W-ULTDIA.
+                IF MESVALCRM = 2
+                     DIVIDE ANOVALCRM BY 4 GIVING W-QUOC-AUX
+                                         REMAINDER W-RESTO4
+                     DIVIDE ANOVALCRM BY 100 GIVING W-QUOC-AUX
+                                           REMAINDER W-RESTO100
+                     DIVIDE ANOVALCRM BY 400 GIVING W-QUOC-AUX
+                                           REMAINDER W-RESTO400
+                     MOVE "N" TO W-BISSEXTO
+                     IF W-RESTO4 = 0 AND W-RESTO100 NOT = 0
+                          MOVE "S" TO W-BISSEXTO.
+                     IF W-RESTO400 = 0
+                          MOVE "S" TO W-BISSEXTO.
+                     IF W-BISSEXTO = "S"
+                          MOVE 29 TO W-ULTDIA
+                     ELSE
+                          MOVE 28 TO W-ULTDIA.
+                IF DIAVALCRM < 1 OR DIAVALCRM > W-ULTDIA
+                     MOVE "VALIDADE CRM INVALIDA - DIA INEXISTENTE"
+                                                     TO W-DTVAL-MSG
+                     MOVE "N" TO W-DTVAL-OK
+                     GO TO VALIDA-DTVAL-FIM.
+                ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-DTVAL-COMP = (ANOVALCRM * 10000)
+                                      + (MESVALCRM * 100) + DIAVALCRM
+                IF W-DTVAL-COMP < W-DATA-HOJE
+                     MOVE "VALIDADE CRM NAO PODE SER DATA PASSADA"
+                                                     TO W-DTVAL-MSG
+                     MOVE "N" TO W-DTVAL-OK.
+       VALIDA-DTVAL-FIM.
+                EXIT.
+      *--------------------[ VALIDACAO DE NOME COM CARACTER REPETIDO ]-----
+      * REJEITA NOMES COMO "AAAAAAAA" - TODOS OS CARACTERES IGUAIS AO
+      * PRIMEIRO, DA MESMA FORMA QUE A VERIFICACAO ACIMA JA REJEITA UM
+      * NOME SOMENTE NUMERICO.
+       VALIDA-NOME-REPETIDO.
+                MOVE "N" TO W-NOME-REPETIDO
+                MOVE 30 TO W-I.
+       VALIDA-NOME-LEN-LOOP.
+                IF W-I = 0
+                     GO TO VALIDA-NOME-REPETIDO-FIM.
+                IF NOME (W-I:1) NOT = SPACE
+                     GO TO VALIDA-NOME-LEN-OK.
+                SUBTRACT 1 FROM W-I
+                GO TO VALIDA-NOME-LEN-LOOP.
+       VALIDA-NOME-LEN-OK.
+                MOVE W-I TO W-NOME-LEN
+                IF W-NOME-LEN < 2
+                     GO TO VALIDA-NOME-REPETIDO-FIM.
+                MOVE "S" TO W-NOME-REPETIDO
+                MOVE 2 TO W-I.
+       VALIDA-NOME-CHAR-LOOP.
+                IF W-I > W-NOME-LEN
+                     GO TO VALIDA-NOME-REPETIDO-FIM.
+                IF NOME (W-I:1) NOT = NOME (1:1)
+                     MOVE "N" TO W-NOME-REPETIDO
+                     GO TO VALIDA-NOME-REPETIDO-FIM.
+                ADD 1 TO W-I
+                GO TO VALIDA-NOME-CHAR-LOOP.
+       VALIDA-NOME-REPETIDO-FIM.
+                EXIT.
+      *--------------------[ MASCARA DE EXIBICAO DO TELEFONE ]----------
+      * MONTA UMA VERSAO FORMATADA DO TELEFONE PARA EXIBICAO, NO
+      * PADRAO (NN) NNNNN-NNNN PARA CELULAR (11 DIGITOS) OU
+      * (NN) NNNN-NNNN PARA FIXO (10 DIGITOS). O CONTEUDO GRAVADO EM
+      * TELEFONE NAO E ALTERADO - A MASCARA E SOMENTE PARA A TELA.
+       FORMATA-FONE.
+                MOVE SPACES TO W-FONE-MASC
+                MOVE 15 TO W-FONE-LEN.
+       CALC-TAM-FONE-LOOP.
+                IF W-FONE-LEN = 0
+                     GO TO FORMATA-FONE-FIM.
+                IF TELEFONE (W-FONE-LEN:1) NOT = SPACE
+                     GO TO CALC-TAM-FONE-OK.
+                SUBTRACT 1 FROM W-FONE-LEN
+                GO TO CALC-TAM-FONE-LOOP.
+       CALC-TAM-FONE-OK.
+                IF TELEFONE (1:W-FONE-LEN) NOT NUMERIC
+                     MOVE TELEFONE TO W-FONE-MASC
+                     GO TO FORMATA-FONE-FIM.
+                IF W-FONE-LEN = 11
+                     STRING "(" DELIMITED BY SIZE
+                            TELEFONE (1:2) DELIMITED BY SIZE
+                            ") "             DELIMITED BY SIZE
+                            TELEFONE (3:5) DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            TELEFONE (8:4) DELIMITED BY SIZE
+                            INTO W-FONE-MASC
+                     GO TO FORMATA-FONE-FIM.
+                IF W-FONE-LEN = 10
+                     STRING "(" DELIMITED BY SIZE
+                            TELEFONE (1:2) DELIMITED BY SIZE
+                            ") "             DELIMITED BY SIZE
+                            TELEFONE (3:4) DELIMITED BY SIZE
+                            "-"              DELIMITED BY SIZE
+                            TELEFONE (7:4) DELIMITED BY SIZE
+                            INTO W-FONE-MASC
+                     GO TO FORMATA-FONE-FIM.
+                MOVE TELEFONE TO W-FONE-MASC.
+       FORMATA-FONE-FIM.
+                EXIT.
+      *--------------------[ LOCALIZACAO DE MEDICO PELO PREFIXO DO NOME ]--
+       BROWSE-PREFIXO.
+                DISPLAY (01, 01) ERASE
+                MOVE SPACES TO W-PREFIXO
+                DISPLAY (03, 05) "*** LOCALIZAR MEDICO POR NOME ***"
+                DISPLAY (06, 05)
+                        "DIGITE O PREFIXO DO NOME (ESC=CANCELA) :"
+                ACCEPT  (06, 47) W-PREFIXO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     DISPLAY (01, 01) ERASE
+                     DISPLAY SMT001
+                     GO TO R1.
+                IF W-PREFIXO = SPACES
+                     GO TO BROWSE-PREFIXO.
+                PERFORM CALC-TAM-PREFIXO THRU CALC-TAM-PREFIXO-FIM
+                MOVE SPACES TO NOME
+                MOVE W-PREFIXO TO NOME
+                START CADMED KEY IS NOT LESS THAN NOME
+                     INVALID KEY
+                        MOVE "NENHUM MEDICO COM ESSE PREFIXO"
+                                                        TO W-MENS
+                        PERFORM ROT-MENS THRU ROT-MENS2
+                        GO TO BROWSE-PREFIXO.
+                MOVE "N" TO W-FIM-BROWSE
+                PERFORM LER-BROWSE THRU LER-BROWSE-FIM
+                PERFORM BROWSE-LISTA THRU BROWSE-LISTA-FIM.
+       BROWSE-PREFIXO-FIM.
+                EXIT.
+      *--------------------[ TAMANHO DO PREFIXO DIGITADO ]------------------
+       CALC-TAM-PREFIXO.
+                MOVE 30 TO W-PREFIXO-LEN W-I.
+       CALC-TAM-PREFIXO-LOOP.
+                IF W-I = 0
+                     GO TO CALC-TAM-PREFIXO-FIM.
+                IF W-PREFIXO (W-I:1) NOT = SPACE
+                     MOVE W-I TO W-PREFIXO-LEN
+                     GO TO CALC-TAM-PREFIXO-FIM.
+                SUBTRACT 1 FROM W-I
+                GO TO CALC-TAM-PREFIXO-LOOP.
+       CALC-TAM-PREFIXO-FIM.
+                EXIT.
+      *--------------------[ LEITURA SEQUENCIAL PELO NOME ]-----------------
+       LER-BROWSE.
+                READ CADMED NEXT RECORD
+                     AT END MOVE "S" TO W-FIM-BROWSE.
+                IF NOT FIM-BROWSE
+                     IF NOME (1:W-PREFIXO-LEN) NOT =
+                                       W-PREFIXO (1:W-PREFIXO-LEN)
+                          MOVE "S" TO W-FIM-BROWSE.
+       LER-BROWSE-FIM.
+                EXIT.
+      *--------------------[ LISTAGEM DOS MEDICOS ENCONTRADOS ]-------------
+       BROWSE-LISTA.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (03, 05) "*** MEDICOS ENCONTRADOS ***"
+                DISPLAY (05, 01)
+                     "CRM        NOME                          SITUACAO"
+                MOVE ZEROS TO W-BROWSE-LIN.
+       BROWSE-LISTA-PARA.
+                IF FIM-BROWSE OR W-BROWSE-LIN = 8
+                     GO TO BROWSE-LISTA-SEL.
+                ADD 1 TO W-BROWSE-LIN
+                COMPUTE W-BROWSE-LINSCR = W-BROWSE-LIN + 6
+                MOVE CRM TO BL-CRM
+                MOVE NOME TO BL-NOME
+                IF INATIVO-MED
+                     MOVE "(INATIVO)" TO BL-STATUS
+                ELSE
+                     MOVE SPACES TO BL-STATUS.
+                DISPLAY (W-BROWSE-LINSCR, 01) BL-CRM
+                DISPLAY (W-BROWSE-LINSCR, 12) BL-NOME
+                DISPLAY (W-BROWSE-LINSCR, 44) BL-STATUS
+                PERFORM LER-BROWSE THRU LER-BROWSE-FIM
+                GO TO BROWSE-LISTA-PARA.
+       BROWSE-LISTA-SEL.
+                DISPLAY (23, 01)
+                   "CRM DESEJADO (0=NOVA BUSCA ESC=CANCELA):"
+                MOVE ZEROS TO W-BROWSE-CRM
+                ACCEPT  (23, 43) W-BROWSE-CRM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                     DISPLAY (01, 01) ERASE
+                     DISPLAY SMT001
+                     GO TO R1.
+                IF W-BROWSE-CRM = ZEROS
+                     GO TO BROWSE-PREFIXO.
+                MOVE W-BROWSE-CRM TO CRM
+                DISPLAY (01, 01) ERASE
+                DISPLAY SMT001
+                DISPLAY TCRM
+                GO TO LER-ARQ.
+       BROWSE-LISTA-FIM.
+                EXIT.
+      *--------------------[ CONSULTA A MEDICOS HOMONIMOS ]----------------
+       CHECA-DUPNOME.
+                MOVE CRM TO W-SALVA-CRM
+                MOVE ESPEC TO W-SALVA-ESPEC
+                MOVE SEXO TO W-SALVA-SEXO
+                MOVE DATANASC TO W-SALVA-DTNASC
+                MOVE ST-ATIVO TO W-SALVA-STAT
+                MOVE ESPEC2 TO W-SALVA-ESPEC2
+                MOVE ENDERECO TO W-SALVA-ENDER
+                MOVE TELEFONE TO W-SALVA-FONE
+                MOVE EMAIL TO W-SALVA-EMAIL
+                MOVE DTVALCRM TO W-SALVA-DTVALCRM
+                READ CADMED KEY IS NOME
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      MOVE CRM TO MSGDUP-CRM
+                      MOVE MSG-DUP TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2.
+                MOVE W-SALVA-CRM TO CRM
+                MOVE W-SALVA-ESPEC TO ESPEC
+                MOVE W-SALVA-SEXO TO SEXO
+                MOVE W-SALVA-DTNASC TO DATANASC
+                MOVE W-SALVA-STAT TO ST-ATIVO
+                MOVE W-SALVA-ESPEC2 TO ESPEC2
+                MOVE W-SALVA-ENDER TO ENDERECO
+                MOVE W-SALVA-FONE TO TELEFONE
+                MOVE W-SALVA-EMAIL TO EMAIL
+                MOVE W-SALVA-DTVALCRM TO DTVALCRM.
+       CHECA-DUPNOME-FIM.
+                EXIT.
+      *--------------------[ GRAVACAO DA TRILHA DE AUDITORIA ]------------
+       GRAVA-LOG.
+                MOVE CRM  TO LG-CRM
+                ACCEPT LG-DATA FROM DATE YYYYMMDD
+                ACCEPT LG-HORA FROM TIME
+                MOVE W-TERM TO LG-TERMINAL
+                WRITE REGLOG.
+       GRAVA-LOG-FIM.
+                EXIT.
+      *--------------------[ RETENTATIVA COM ESPERA CRESCENTE ]-----------
+      * ST-ERRO = 94 INDICA QUE O REGISTRO OU ARQUIVO ESTA SENDO
+      * UTILIZADO POR OUTRO TERMINAL. AGUARDA UM TEMPO CRESCENTE A
+      * CADA TENTATIVA E DESISTE APOS W-RETRY-MAX TENTATIVAS,
+      * DEVOLVENDO O CONTROLE PARA QUE O OPERADOR REFACA A OPERACAO.
+       RETRY-94.
+                ADD 1 TO W-RETRY-CONT
+                IF W-RETRY-CONT > W-RETRY-MAX
+                     MOVE "N" TO W-RETRY-OK
+                     GO TO RETRY-94-FIM.
+                MOVE "*** REGISTRO EM USO - AGUARDE ***" TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                COMPUTE W-ESPERA = W-RETRY-CONT * 3000
+                MOVE ZEROS TO W-CONT.
+       RETRY-94-ESPERA.
+                ADD 1 TO W-CONT
+                IF W-CONT < W-ESPERA
+                     GO TO RETRY-94-ESPERA.
+                MOVE "S" TO W-RETRY-OK.
+       RETRY-94-FIM.
+                EXIT.
 
        ROT-FIM.
+                CLOSE CADMED CADESP CADLOG CRACHA
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
