@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP002.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * MANUTENCAO DA TABELA DE ESPECIALIDADES MEDICAS  *
+      * DATA CRIACAO : 08/08/2026                                *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+                    SELECT CADESP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS EESPEC
+                    FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESP.DAT".
+           COPY ESPREG.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-MENS   PIC X(50) VALUE SPACES.
+       01 W-CONT   PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO   PIC X(01) VALUE SPACES.
+       01 W-SEL         PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO     PIC X(02) VALUE "00".
+       01 MENSAGEM.
+            03 MENSAGEM1   PIC X(30) VALUE SPACES.
+            03 CODIGO           PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT002.
+           05  BLANK SCREEN.
+           05  LINE 03  COLUMN 01
+               VALUE  "        *** CADASTRO DE ESPECIALIDADES ***".
+           05  LINE 06  COLUMN 01
+               VALUE  "     CODIGO          :".
+           05  LINE 08  COLUMN 01
+               VALUE  "     DESCRICAO       :".
+           05  LINE 23  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TESPEC
+               LINE 06  COLUMN 24  PIC Z9
+               USING  EESPEC
+               HIGHLIGHT.
+           05  TTXESP
+               LINE 08  COLUMN 24  PIC X(20)
+               USING  ETXESPEC
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *------------[ ROTINA DE ABERTURA ARQUIVO ]------------------
+       ABRIR-ARQ.
+           OPEN I-O CADESP
+           IF ST-ERRO NOT = "00"
+                IF ST-ERRO = "30"
+                    OPEN OUTPUT CADESP
+                    CLOSE CADESP
+                    GO TO ABRIR-ARQ
+                ELSE
+                     MOVE "ERRO NA ABERTURA ARQUIVO = " TO MENSAGEM1
+                     MOVE ST-ERRO TO CODIGO
+                     MOVE MENSAGEM  TO W-MENS
+                     PERFORM ROT-MENS THRU ROT-MENS2
+                    GO TO ROT-FIM.
+      *--------------------[ INICIALIAR VARIAVEIS ]-----------------
+       ROT-INIC.
+           MOVE 0 TO EESPEC.
+           MOVE SPACES TO ETXESPEC W-SEL.
+      *--------------------[ VISUALIZAR TELA INICIAL ]-----------------
+       R0.
+           DISPLAY SMT002.
+      *--------------------[ DIGITAR CAMPO CHAVE  ]-----------------
+       R1.
+           ACCEPT TESPEC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF EESPEC = ZEROS
+                MOVE "CODIGO NAO PODE SER ZERO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R1.
+      *--------------------[ LER CAMPO  CHAVE  ]-----------------
+       LER-ARQ.
+                READ CADESP
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY SMT002
+                      MOVE "*** ESPECIALIDADE JA CADASTRADA ***"
+                                                        TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ.ESPECIALID."   TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2
+                      GO TO ROT-FIM
+                ELSE
+                      MOVE "*** ESPECIALIDADE NAO CADASTRADA ***"
+                                                        TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS2.
+       R2.
+           ACCEPT TTXESP.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+           IF ETXESPEC = SPACES
+                MOVE "DESCRICAO NAO PODE FICAR EM BRANCO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+           IF W-SEL = "A"
+                    GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "GRAVAR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO USUARIO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGESP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "** DADOS GRAVADOS COM SUCESSO **" TO W-MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-INIC.
+                MOVE "ERRO NA GRAVACAO DA TABELA DE ESPECIALID."
+                                                 TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ACE-001.
+                DISPLAY (23, 13)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                                   AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO W-MENS
+                DISPLAY (23, 12) W-MENS
+                IF W-OPCAO = "A"
+                       MOVE "A" TO W-SEL
+                       GO TO R2.
+                IF W-OPCAO = "E"
+                       GO TO EXC-OPC.
+                IF W-OPCAO  = "N"
+                         GO TO ROT-INIC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADESP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* INFORMACOES NAO ALTERADAS * " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGESP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO W-MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-INIC.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO" TO W-MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *--------------------[ ROTINA DE MENSAGEM ]--------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) W-MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO W-MENS
+                   DISPLAY (23, 12) W-MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+       ROT-FIM.
+                CLOSE CADESP
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
