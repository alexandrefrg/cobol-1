@@ -20,13 +20,8 @@
        01 EMAIL.
             02 EMAIL1    PIC X(15) VALUE SPACES.
             02 EMAIL2    PIC X(15) VALUE SPACES.
-       01 DATANASC.
-            03 DIA       PIC 99.
-            03 MES       PIC 9(02).
-            03 ANO.
-                05 MIL   PIC 9.
-                05 SEC   PIC 9.
-                05 DEC   PIC 99.
+           COPY DATANASC.
+           COPY DTNASCWS.
         01 DATANASC1     PIC 9(08).
         77 MASCARA       PIC 99/99/9999.
         77 MASCAR1       PIC *9/99/9999.
@@ -45,14 +40,19 @@
            DISPLAY "EMAIL : "       LINE 07 COL 10
            ACCEPT   EMAIL           LINE 07 COL 18.
            DISPLAY "EMAIL : "       LINE 08 COL 10
-           DISPLAY  EMAIL           LINE 08 COL 18
+           DISPLAY  EMAIL           LINE 08 COL 18.
+       LABEL2.
            DISPLAY "DATA  : "       LINE 10 COL 10
            ACCEPT DATANASC          LINE 10 COL 18.
-           DISPLAY DIA              LINE 11 COL 10
+           PERFORM VALIDA-DTNASC THRU VALIDA-DTNASC-FIM
+           IF W-DTNASC-OK NOT = "S"
+                DISPLAY W-DTNASC-MSG    LINE 10 COL 30
+                GO TO LABEL2.
+           DISPLAY DIANASC          LINE 11 COL 10
            DISPLAY "/"              LINE 11 COL 12
-           DISPLAY MES              LINE 11 COL 13
+           DISPLAY MESNASC          LINE 11 COL 13
            DISPLAY "/"              LINE 11 COL 15
-           DISPLAY ANO              LINE 11 COL 16
+           DISPLAY ANONASC          LINE 11 COL 16
            MOVE DATANASC  TO DATANASC1
            MOVE DATANASC1 TO MASCAR1 MASCARA
            DISPLAY MASCARA          LINE 12 COL 10
@@ -61,3 +61,5 @@
       *-----ACCEPT para podermos ver a mascara antes do encerramento do programa
            ACCEPT NOME              LINE 13 COL 1.
 .          STOP RUN.
+      *-----------------------------------------------------------------
+           COPY VALDTNASC.
