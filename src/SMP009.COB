@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP009.
+       AUTHOR. ANGELO LOTIERZO FILHO.
+      ********************************************************
+      * MENU PRINCIPAL DO SISTEMA DE CADASTRO DE MEDICOS      *
+      * CHAMA OS PROGRAMAS ONLINE E OS RELATORIOS BATCH SEM   *
+      * SAIR DA SESSAO (VIDE STOP RUN -> GOBACK EM SMP003/    *
+      * SMP004/SMP005 PARA PERMITIREM SER CHAMADOS DAQUI)     *
+      * DATA CRIACAO : 09/08/2026                             *
+      ********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                  DECIMAL-POINT IS COMMA.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO   PIC 9(02) VALUE ZEROS.
+       01 W-FIM-MENU PIC X(01) VALUE "N".
+           88 FIM-MENU              VALUE "S".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  SMT009.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 22
+               VALUE  "*** SISTEMA DE CADASTRO DE MEDICOS ***".
+           05  LINE 05  COLUMN 10
+               VALUE  "1 - MANUTENCAO DO CADASTRO DE MEDICOS".
+           05  LINE 07  COLUMN 10
+               VALUE  "2 - MANUTENCAO DA TABELA DE ESPECIALIDADES".
+           05  LINE 09  COLUMN 10
+               VALUE  "3 - AGENDA DE CONSULTAS".
+           05  LINE 11  COLUMN 10
+               VALUE  "4 - RELACAO DE MEDICOS CADASTRADOS".
+           05  LINE 13  COLUMN 10
+               VALUE  "5 - RELATORIO DE ESPECIALIDADE/SEXO".
+           05  LINE 15  COLUMN 10
+               VALUE  "6 - COPIA DE SEGURANCA DO CADASTRO".
+           05  LINE 17  COLUMN 10
+               VALUE  "7 - ALERTA DE VENCIMENTO DO CRM".
+           05  LINE 19  COLUMN 10
+               VALUE  "8 - EXPORTACAO CSV P/ FATURAMENTO".
+           05  LINE 21  COLUMN 10
+               VALUE  "9 - RELATORIO DIARIO DE ALTERACOES".
+           05  LINE 23  COLUMN 10
+               VALUE  "0 - ENCERRAR".
+           05  LINE 26  COLUMN 10
+               VALUE  "OPCAO :".
+           05  TOPCAO
+               LINE 26  COLUMN 18  PIC 99
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       MENU-LOOP.
+                DISPLAY SMT009
+                ACCEPT TOPCAO
+                IF W-OPCAO = 00
+                     MOVE "S" TO W-FIM-MENU
+                     GO TO MENU-LOOP-FIM.
+                IF W-OPCAO = 01
+                     CALL "SMP001".
+                IF W-OPCAO = 02
+                     CALL "SMP002".
+                IF W-OPCAO = 03
+                     CALL "AGD001".
+                IF W-OPCAO = 04
+                     CALL "SMP003".
+                IF W-OPCAO = 05
+                     CALL "SMP004".
+                IF W-OPCAO = 06
+                     CALL "SMP005".
+                IF W-OPCAO = 07
+                     CALL "SMP008".
+                IF W-OPCAO = 08
+                     CALL "SMP010".
+                IF W-OPCAO = 09
+                     CALL "SMP007".
+       MENU-LOOP-FIM.
+                IF NOT FIM-MENU
+                     GO TO MENU-LOOP.
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
