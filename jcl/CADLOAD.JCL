@@ -0,0 +1,17 @@
+//CADLOAD  JOB (ACCT),'CARGA INICIAL CADMED',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB SOB DEMANDA PARA CARGA INICIAL DO CADMED A PARTIR DO
+//* EXTRATO DE CADASTRO DO CONSELHO REGIONAL (SMP006). RODAR
+//* QUANDO UMA NOVA UNIDADE TRAZ MEDICOS JA LICENCIADOS.
+//* CADMED.DAT E ABERTO I-O (DISP=OLD) POIS O PASSO GRAVA
+//* REGISTROS NOVOS NO ARQUIVO INDEXADO.
+//*--------------------------------------------------------------
+//CRG010   EXEC PGM=SMP006
+//STEPLIB  DD DSN=CAD.LOAD,DISP=SHR
+//CADEXT   DD DSN=CAD.CRMEXT.ENTRADA,DISP=SHR
+//CADMED   DD DSN=CAD.PROD.CADMED,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//SYSABEND DD SYSOUT=(*,OPS)
+//SYSUDUMP DD SYSOUT=(*,OPS)
+//
