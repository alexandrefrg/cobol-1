@@ -0,0 +1,49 @@
+//CADNITE  JOB (ACCT),'CADASTRO MEDICOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB STREAM NOTURNO DO CADASTRO DE MEDICOS (CADMED)
+//* EXECUTA, NESTA ORDEM:
+//*   BKP010 - COPIA DE SEGURANCA DATADA DO CADMED     (SMP005)
+//*   REL020 - RELACAO DE MEDICOS CADASTRADOS          (SMP003)
+//*   ESP030 - RELATORIO DE ESPECIALIDADE/SEXO         (SMP004)
+//*   REL040 - RELATORIO DIARIO DE ALTERACOES (CADLOG) (SMP007)
+//* CADMED.DAT E CADLOG.DAT SAO ABERTOS SOMENTE PARA LEITURA
+//* (DISP=SHR) EM TODOS OS PASSOS - NENHUM DELES ALTERA OS
+//* ARQUIVOS INDEXADO/SEQUENCIAL DE ENTRADA.
+//* SYSABEND/SYSUDUMP DE QUALQUER PASSO SAO ROTEADOS PARA A
+//* CLASSE DE SYSOUT DA OPERACAO (OPS), PARA QUE UM ABEND NAO
+//* DEPENDA DE ALGUEM PROCURAR NO SYSOUT DO JOB PARA SER VISTO.
+//*--------------------------------------------------------------
+//BKP010   EXEC PGM=SMP005
+//STEPLIB  DD DSN=CAD.LOAD,DISP=SHR
+//CADMED   DD DSN=CAD.PROD.CADMED,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSABEND DD SYSOUT=(*,OPS)
+//SYSUDUMP DD SYSOUT=(*,OPS)
+//*
+//REL020   EXEC PGM=SMP003,COND=(4,LT,BKP010)
+//STEPLIB  DD DSN=CAD.LOAD,DISP=SHR
+//CADMED   DD DSN=CAD.PROD.CADMED,DISP=SHR
+//CADESP   DD DSN=CAD.PROD.CADESP,DISP=SHR
+//RELMED   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSABEND DD SYSOUT=(*,OPS)
+//SYSUDUMP DD SYSOUT=(*,OPS)
+//*
+//ESP030   EXEC PGM=SMP004,COND=(4,LT,REL020)
+//STEPLIB  DD DSN=CAD.LOAD,DISP=SHR
+//CADMED   DD DSN=CAD.PROD.CADMED,DISP=SHR
+//CADESP   DD DSN=CAD.PROD.CADESP,DISP=SHR
+//RELESP   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSABEND DD SYSOUT=(*,OPS)
+//SYSUDUMP DD SYSOUT=(*,OPS)
+//*
+//REL040   EXEC PGM=SMP007,COND=(4,LT,ESP030)
+//STEPLIB  DD DSN=CAD.LOAD,DISP=SHR
+//CADLOG   DD DSN=CAD.PROD.CADLOG,DISP=SHR
+//RELLOG   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSABEND DD SYSOUT=(*,OPS)
+//SYSUDUMP DD SYSOUT=(*,OPS)
+//
