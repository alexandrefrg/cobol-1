@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DA TABELA DE ESPECIALIDADES (CADESP.DAT)
+      * COMPARTILHADO POR SMP001/SMP002/SMP004/SMP010
+      *-----------------------------------------------------------------
+       01  REGESP.
+           03  EESPEC          PIC 9(02).
+           03  ETXESPEC        PIC X(20).
