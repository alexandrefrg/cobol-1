@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DA AGENDA DE CONSULTAS (CADAGD.DAT).
+      * CHAVE PRIMARIA CRM + DATA + HORA DA CONSULTA - PERMITE VARIAS
+      * CONSULTAS NO MESMO DIA PARA O MESMO MEDICO, EM HORARIOS
+      * DIFERENTES. MANTIDO POR AGD001. O CRM E VALIDADO CONTRA O
+      * CADMED (VIDE VALIDA-CRM-CADMED EM AGD001), DO MESMO JEITO QUE
+      * LER-ARQ VALIDA A EXISTENCIA DE UM MEDICO EM SMP001.
+      *-----------------------------------------------------------------
+       01  REGAGD.
+           03  AG-CHAVE.
+               05  AG-CRM             PIC 9(06).
+               05  AG-DTCONS.
+                   07  AG-DIACONS        PIC 99.
+                   07  AG-MESCONS      PIC 99.
+                   07  AG-ANOCONS      PIC 9(04).
+               05  AG-HRCONS.
+                   07  AG-HRHH            PIC 99.
+                   07  AG-HRMM           PIC 99.
+           03  AG-PACIENTE        PIC X(30).
+           03  AG-STATUS           PIC X(01).
+               88  AG-AGENDADA            VALUE "A".
+               88  AG-CANCELADA          VALUE "C".
