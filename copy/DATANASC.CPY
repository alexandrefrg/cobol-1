@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * ESTRUTURA PADRAO DE DATA DE NASCIMENTO (DIA/MES/ANO COMPLETO),
+      * COMPARTILHADA POR TODO PROGRAMA QUE CAPTURAR A DATA DE
+      * NASCIMENTO DE UMA PESSOA. E O MESMO LAYOUT JA USADO DENTRO DE
+      * REGMED.CPY - NAO CRIAR OUTRA QUEBRA DE DATA DE NASCIMENTO.
+      *-----------------------------------------------------------------
+       01  DATANASC.
+           05  DIANASC           PIC 99.
+           05  MESNASC           PIC 99.
+           05  ANONASC           PIC 9(04).
