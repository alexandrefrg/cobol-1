@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DO CADASTRO DE MEDICOS (CADMED.DAT)
+      * COMPARTILHADO POR SMP001 E PELOS PROGRAMAS BATCH QUE LEEM
+      * O ARQUIVO DE MEDICOS.
+      *-----------------------------------------------------------------
+       01 REGMED.
+            03 CRM            PIC 9(06).
+            03 NOME         PIC X(30).
+            03 ESPEC       PIC 9(02).
+            03 ESPEC2     PIC 9(02).
+            03 SEXO         PIC X(01).
+           COPY DATANASC REPLACING ==01== BY ==03==.
+            03 ENDERECO     PIC X(40).
+            03 TELEFONE     PIC X(15).
+            03 EMAIL          PIC X(30).
+            03 DTVALCRM.
+                05 DIAVALCRM     PIC 99.
+                05 MESVALCRM   PIC 99.
+                05 ANOVALCRM   PIC 9(04).
+            03 ST-ATIVO   PIC X(01).
+                88 ATIVO-MED             VALUE "A".
+                88 INATIVO-MED         VALUE "I".
