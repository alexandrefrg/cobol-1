@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DO CADASTRO DE AMIGOS (CADAMIGOS.DAT)
+      * COMPARTILHADO POR PROGR0A.
+      *-----------------------------------------------------------------
+       01  REGAMIGO.
+            03  APELIDO       PIC X(12).
+            03  NOME         PIC X(30).
+            03  IDADE         PIC 9(03).
