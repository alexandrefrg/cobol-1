@@ -0,0 +1,48 @@
+      *--------------------[ VALIDACAO DA DATA DE NASCIMENTO ]-------------
+      * VALIDACAO PADRAO DE DATA DE NASCIMENTO, COMPARTILHADA POR TODO
+      * PROGRAMA QUE CAPTURAR A DATA DE NASCIMENTO DE UMA PESSOA (VIDE
+      * DATANASC.CPY E DTNASCWS.CPY). CONFERE O DIA CONTRA O TAMANHO
+      * REAL DO MES INFORMADO (COM REGRA DE ANO BISSEXTO PARA
+      * FEVEREIRO) E REJEITA DATA FUTURA. QUEM CHAMA E RESPONSAVEL POR
+      * TESTAR W-DTNASC-OK E EXIBIR W-DTNASC-MSG DO SEU JEITO.
+       VALIDA-DTNASC.
+                MOVE "S" TO W-DTNASC-OK
+                IF MESNASC < 1 OR MESNASC > 12
+                     MOVE "DATA NASC. INVALIDA - MES INEXISTENTE"
+                                                     TO W-DTNASC-MSG
+                     MOVE "N" TO W-DTNASC-OK
+                     GO TO VALIDA-DTNASC-FIM.
+                MOVE 31 TO W-ULTDIA
+                IF MESNASC = 4 OR MESNASC = 6 OR MESNASC = 9
+                                              OR MESNASC = 11
+                     MOVE 30 TO W-ULTDIA.
+                IF MESNASC = 2
+                     DIVIDE ANONASC BY 4 GIVING W-QUOC-AUX
+                                         REMAINDER W-RESTO4
+                     DIVIDE ANONASC BY 100 GIVING W-QUOC-AUX
+                                           REMAINDER W-RESTO100
+                     DIVIDE ANONASC BY 400 GIVING W-QUOC-AUX
+                                           REMAINDER W-RESTO400
+                     MOVE "N" TO W-BISSEXTO
+                     IF W-RESTO4 = 0 AND W-RESTO100 NOT = 0
+                          MOVE "S" TO W-BISSEXTO.
+                     IF W-RESTO400 = 0
+                          MOVE "S" TO W-BISSEXTO.
+                     IF W-BISSEXTO = "S"
+                          MOVE 29 TO W-ULTDIA
+                     ELSE
+                          MOVE 28 TO W-ULTDIA.
+                IF DIANASC < 1 OR DIANASC > W-ULTDIA
+                     MOVE "DATA NASC. INVALIDA - DIA INEXISTENTE"
+                                                     TO W-DTNASC-MSG
+                     MOVE "N" TO W-DTNASC-OK
+                     GO TO VALIDA-DTNASC-FIM.
+                ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD
+                COMPUTE W-DTNASC-COMP = (ANONASC * 10000)
+                                      + (MESNASC * 100) + DIANASC
+                IF W-DTNASC-COMP > W-DATA-HOJE
+                     MOVE "DATA NASC. NAO PODE SER FUTURA"
+                                                     TO W-DTNASC-MSG
+                     MOVE "N" TO W-DTNASC-OK.
+       VALIDA-DTNASC-FIM.
+                EXIT.
