@@ -0,0 +1,25 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA DO CADMED (CADLOG.DAT)
+      * GRAVADO A CADA INCLUSAO/ALTERACAO/EXCLUSAO/REATIVACAO BEM
+      * SUCEDIDA EM SMP001. LIDO PELO RELATORIO DIARIO DE ALTERACOES
+      * (SMP007).
+      *-----------------------------------------------------------------
+       01  REGLOG.
+           03  LG-CRM              PIC 9(06).
+           03  LG-OPER             PIC X(01).
+               88  LG-INCLUSAO             VALUE "I".
+               88  LG-ALTERACAO           VALUE "A".
+               88  LG-EXCLUSAO           VALUE "E".
+               88  LG-REATIVACAO       VALUE "R".
+           03  LG-DATA             PIC 9(08).
+           03  LG-HORA             PIC 9(06).
+           03  LG-TERMINAL       PIC X(08).
+           03  LG-CAMPOS          PIC X(22).
+           03  LG-NOME-ANT      PIC X(30).
+           03  LG-NOME-NOVO   PIC X(30).
+           03  LG-ESPEC-ANT     PIC 9(02).
+           03  LG-ESPEC-NOVO  PIC 9(02).
+           03  LG-SEXO-ANT       PIC X(01).
+           03  LG-SEXO-NOVO   PIC X(01).
+           03  LG-DTNASC-ANT PIC 9(08).
+           03  LG-DTNASC-NOVO PIC 9(08).
