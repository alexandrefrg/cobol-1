@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO EXTRATO DE CADASTRO DO CONSELHO REGIONAL, RECEBIDO
+      * PARA CARGA INICIAL EM LOTE DO CADMED (VIDE SMP006).
+      *-----------------------------------------------------------------
+       01  REGEXT.
+            03  EX-CRM            PIC 9(06).
+            03  EX-NOME          PIC X(30).
+            03  EX-ESPEC        PIC 9(02).
+            03  EX-SEXO          PIC X(01).
+            03  EX-DATANASC.
+                05  EX-DIANASC        PIC 99.
+                05  EX-MESNASC      PIC 99.
+                05  EX-ANONASC      PIC 9(04).
