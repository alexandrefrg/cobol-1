@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      * CAMPOS DE TRABALHO DA VALIDACAO PADRAO DE DATA DE NASCIMENTO
+      * (VIDE VALDTNASC.CPY). TODO PROGRAMA QUE FIZER COPY VALDTNASC
+      * DEVE TAMBEM FAZER COPY DESTES CAMPOS EM WORKING-STORAGE.
+      *-----------------------------------------------------------------
+       01  W-DTNASC-OK       PIC X(01) VALUE SPACES.
+       01  W-DTNASC-MSG      PIC X(40) VALUE SPACES.
+       01  W-ULTDIA          PIC 9(02) VALUE ZEROS.
+       01  W-BISSEXTO        PIC X(01) VALUE SPACES.
+       01  W-RESTO4          PIC 9(02) VALUE ZEROS.
+       01  W-RESTO100        PIC 9(02) VALUE ZEROS.
+       01  W-RESTO400        PIC 9(03) VALUE ZEROS.
+       01  W-QUOC-AUX        PIC 9(06) VALUE ZEROS.
+       01  W-DATA-HOJE       PIC 9(08) VALUE ZEROS.
+       01  W-DTNASC-COMP     PIC 9(08) VALUE ZEROS.
